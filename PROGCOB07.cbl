@@ -3,9 +3,39 @@
       * AUTHOR  : EMANUEL
       * DATA    : 17.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Filtrar as credencias de um usu√°rio em um sistema.
+      * OBJETIVO: Filtrar as credenciais de um usuario em um sistema.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Nivel de acesso passou a vir do arquivo
+      *                USER-MASTER (chave WRK-USUARIO) em vez do
+      *                nivel digitado pelo operador no terminal.
+      * 01.02.2023 EAS Incluido o nivel SUPERVISOR e a matriz de
+      *                permissoes PERMISSION-FILE (nivel x acao) no
+      *                lugar do IF ADM / IF USER fixo.
+      * 01.02.2023 EAS Toda verificacao de acesso passou a ser
+      *                gravada no AUDIT-LOG (usuario, nivel, acao,
+      *                resultado e data/hora).
+      * 01.02.2023 EAS Incluida a validade da concessao de acesso:
+      *                concessoes com mais tempo que USR-LIMITE-MIN
+      *                sao tratadas como expiradas e negadas.
+      * 01.02.2023 EAS Incluida a exigencia de PIN (USR-PIN) antes de
+      *                liberar a acao no nivel ADM.
+      * 01.02.2023 EAS Troca de STOP RUN por GOBACK em 0001-PRINCIPAL,
+      *                para o programa poder ser chamado por CALL a
+      *                partir de PROGCOB01 sem encerrar o run unit.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer dos
+      *                arquivos abertos agora interrompe o processa-
+      *                mento (0900-ABORTAR-PROCESSAMENTO) em vez de so
+      *                ser exibido.
+      * 09.08.2026 EAS 0900-ABORTAR-PROCESSAMENTO passa a terminar com
+      *                GOBACK em vez de STOP RUN, para nao encerrar o
+      *                run unit inteiro quando o programa e chamado
+      *                pelo PROGCOB01.
+      * 09.08.2026 EAS O CLOSE de USER-MASTER, PERMISSION-FILE e
+      *                AUDIT-LOG em 0300-FINALIZAR tambem passa a
+      *                checar o retorno do PROGCOBU1.
       *----------------------------------------------------------------*
-      *----------------------------------------------------------------* 
        IDENTIFICATION         DIVISION.
       *----------------------------------------------------------------*
        PROGRAM-ID.            PROGCOB07.
@@ -15,43 +45,281 @@
        CONFIGURATION          SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE
+               ASSIGN TO 'USERMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USR-USUARIO
+               FILE STATUS IS FS-USERM.
+
+           SELECT PERMISSION-FILE
+               ASSIGN TO 'PERMFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PRM-CHAVE
+               FILE STATUS IS FS-PERMI.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO 'AUDITLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT SITE-PARM-FILE
+               ASSIGN TO 'SITE.PARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SITEP.
+      *----------------------------------------------------------------*
        DATA                   DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE        SECTION. 
-       01 WRK-USUARIO         PIC X(20)     VALUE SPACES.
-       01 WRK-NIVEL           PIC 9(02)     VALUE ZEROS.       
-          88 ADM                            VALUE 01.
-          88 USER                           VALUE 02.
-          
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  USER-MASTER-FILE.
+       COPY USERMREG.
+
+       FD  PERMISSION-FILE.
+       COPY PERMIREG.
+
+       FD  AUDIT-LOG.
+       01  AUD-LINHA                  PIC X(80).
+
+       FD  SITE-PARM-FILE.
+       COPY SITEPARM.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==USERM==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==PERMI==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==AUDIT==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SITEP==.
+
+       COPY AUDITREG.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+
+       77  WRK-USUARIO               PIC X(20)     VALUE SPACES.
+       77  WRK-ACAO                  PIC X(10)     VALUE SPACES.
+       77  WRK-PIN-DIGITADO          PIC X(06)     VALUE SPACES.
+       77  WRK-RESULTADO             PIC X(08)     VALUE 'NEGADO'.
+
+       77  WRK-DATA-ATUAL            PIC 9(08)     VALUE ZEROS.
+       77  WRK-HORA-COMPLETA         PIC 9(08)     VALUE ZEROS.
+       77  WRK-HORA-ATUAL            PIC 9(06)     VALUE ZEROS.
+       77  WRK-MINUTOS-ATUAL         PIC 9(04)     VALUE ZEROS.
+       77  WRK-MINUTOS-CONCESSAO     PIC 9(04)     VALUE ZEROS.
+       77  WRK-MINUTOS-DECORRIDOS    PIC S9(05)    VALUE ZEROS.
+       77  WRK-SESSAO-EXPIRADA       PIC X(01)     VALUE 'N'.
+           88  WRK-EXPIROU                           VALUE 'S'.
+
+       01  WRK-HORA-ATUAL-PARTES.
+           03  WRK-HORA-HH            PIC 9(02).
+           03  WRK-HORA-MM            PIC 9(02).
+           03  WRK-HORA-SS            PIC 9(02).
+       01  WRK-HORA-CONCESSAO-PARTES.
+           03  WRK-CONC-HH            PIC 9(02).
+           03  WRK-CONC-MM            PIC 9(02).
+           03  WRK-CONC-SS            PIC 9(02).
+      *----------------------------------------------------------------*
         PROCEDURE             DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        0001-PRINCIPAL.
 
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           OPEN INPUT  USER-MASTER-FILE.
+           CALL 'PROGCOBU1' USING 'USERMAST.DAT' 'OPEN' FS-USERM
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT  PERMISSION-FILE.
+           CALL 'PROGCOBU1' USING 'PERMFILE.DAT' 'OPEN' FS-PERMI
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF NOT FS-AUDIT-OK
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           CALL 'PROGCOBU1' USING 'AUDITLOG.DAT' 'OPEN' FS-AUDIT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT SITE-PARM-FILE.
+           IF FS-SITEP-OK
+              READ SITE-PARM-FILE
+                  AT END
+                      MOVE 'C' TO PARM-DECIMAL-CHAR
+              END-READ
+              CLOSE SITE-PARM-FILE
+           ELSE
+              MOVE 'C' TO PARM-DECIMAL-CHAR
+           END-IF.
 
-       0100-INICIALIZAR.    
            DISPLAY 'USUARIO ..... : '.
              ACCEPT WRK-USUARIO.
-           DISPLAY 'NIVEL..... : '.
-             ACCEPT WRK-NIVEL.
-       0200-PROCESSAR.    
-            IF ADM
-                 DISPLAY  'NIVEL - ADMINISTRADOR ' 
-            ELSE 
-                 IF USER 
-                   DISPLAY 'NIVEL - USUARIO' 
-            END-IF.
-
-      *----------------------------------------------------------------* 
-      *                   Finalizando o processamento                     
+           DISPLAY 'ACAO PRETENDIDA (CONSULTAR/ALTERAR/EXCLUIR) : '.
+             ACCEPT WRK-ACAO.
+
+           ACCEPT WRK-DATA-ATUAL    FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-COMPLETA FROM TIME.
+           MOVE WRK-HORA-COMPLETA(1:6) TO WRK-HORA-ATUAL.
+      *----------------------------------------------------------------*
+      *           Verificar o acesso contra o USER-MASTER
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           MOVE WRK-USUARIO TO USR-USUARIO.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF FS-USERM-NAO-ENCONTRADO
+              MOVE 'NEGADO'   TO WRK-RESULTADO
+              DISPLAY 'USUARIO NAO CADASTRADO.'
+           ELSE
+              PERFORM 0210-VERIFICAR-EXPIRACAO
+              IF WRK-EXPIROU
+                 MOVE 'EXPIRADO' TO WRK-RESULTADO
+                 DISPLAY 'SESSAO EXPIRADA PARA ESTE USUARIO.'
+              ELSE
+                 PERFORM 0220-VERIFICAR-PERMISSAO
+              END-IF
+           END-IF.
+
+           PERFORM 0290-GRAVAR-AUDITORIA.
+      *----------------------------------------------------------------*
+      *     Concessao expira apos USR-LIMITE-MIN minutos (mesmo dia)
+      *----------------------------------------------------------------*
+       0210-VERIFICAR-EXPIRACAO.
+
+           MOVE 'N' TO WRK-SESSAO-EXPIRADA.
+
+           IF USR-DATA-CONCESSAO NOT = WRK-DATA-ATUAL
+              MOVE 'S' TO WRK-SESSAO-EXPIRADA
+           ELSE
+              MOVE WRK-HORA-ATUAL       TO WRK-HORA-ATUAL-PARTES
+              MOVE USR-HORA-CONCESSAO   TO WRK-HORA-CONCESSAO-PARTES
+              COMPUTE WRK-MINUTOS-ATUAL =
+                      (WRK-HORA-HH * 60) + WRK-HORA-MM
+              COMPUTE WRK-MINUTOS-CONCESSAO =
+                      (WRK-CONC-HH * 60) + WRK-CONC-MM
+              COMPUTE WRK-MINUTOS-DECORRIDOS =
+                      WRK-MINUTOS-ATUAL - WRK-MINUTOS-CONCESSAO
+              IF WRK-MINUTOS-DECORRIDOS > USR-LIMITE-MIN
+                 MOVE 'S' TO WRK-SESSAO-EXPIRADA
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *   Consultar a matriz NIVEL x ACAO e, se ADM, exigir o PIN
+      *----------------------------------------------------------------*
+       0220-VERIFICAR-PERMISSAO.
+
+           MOVE USR-NIVEL TO PRM-NIVEL.
+           MOVE WRK-ACAO  TO PRM-ACAO.
+           READ PERMISSION-FILE
+               INVALID KEY
+                   MOVE 'N' TO PRM-PERMITIDO
+           END-READ.
+
+           IF NOT PRM-ACAO-LIBERADA
+              MOVE 'NEGADO' TO WRK-RESULTADO
+              DISPLAY 'ACAO NAO PERMITIDA PARA ESTE NIVEL.'
+           ELSE
+              IF USR-NIVEL-ADM
+                 PERFORM 0230-VERIFICAR-PIN
+              ELSE
+                 MOVE 'LIBERADO' TO WRK-RESULTADO
+                 PERFORM 0240-EXIBIR-NIVEL
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       0230-VERIFICAR-PIN.
+
+           DISPLAY 'PIN DE ADMINISTRADOR ..... : '.
+             ACCEPT WRK-PIN-DIGITADO.
+
+           IF WRK-PIN-DIGITADO = USR-PIN
+              MOVE 'LIBERADO' TO WRK-RESULTADO
+              PERFORM 0240-EXIBIR-NIVEL
+           ELSE
+              MOVE 'NEGADO' TO WRK-RESULTADO
+              DISPLAY 'PIN INCORRETO. ACESSO ADM NEGADO.'
+           END-IF.
+      *----------------------------------------------------------------*
+       0240-EXIBIR-NIVEL.
+
+           EVALUATE TRUE
+              WHEN USR-NIVEL-ADM
+                 DISPLAY 'NIVEL - ADMINISTRADOR'
+              WHEN USR-NIVEL-SUPERVISOR
+                 DISPLAY 'NIVEL - SUPERVISOR'
+              WHEN USR-NIVEL-USUARIO
+                 DISPLAY 'NIVEL - USUARIO'
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+      *                Gravar a linha de auditoria
+      *----------------------------------------------------------------*
+       0290-GRAVAR-AUDITORIA.
+
+           MOVE WRK-DATA-ATUAL   TO AUD-DATA.
+           MOVE WRK-HORA-ATUAL   TO AUD-HORA.
+           MOVE WRK-USUARIO      TO AUD-USUARIO.
+           MOVE USR-NIVEL        TO AUD-NIVEL.
+           MOVE WRK-ACAO         TO AUD-ACAO.
+           MOVE WRK-RESULTADO    TO AUD-RESULTADO.
+
+           MOVE AUDIT-REG TO AUD-LINHA.
+           WRITE AUD-LINHA.
+           CALL 'PROGCOBU1' USING 'AUDITLOG.DAT' 'WRITE' FS-AUDIT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
       *----------------------------------------------------------------*
        0300-FINALIZAR.
 
                DISPLAY '-------------------'.
-               DISPLAY 'FINAL DE PROCESSAMENTO'.
\ No newline at end of file
+               DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+               CLOSE USER-MASTER-FILE PERMISSION-FILE AUDIT-LOG.
+               CALL 'PROGCOBU1' USING 'USERMAST.DAT' 'CLOSE' FS-USERM
+                    WRK-ABEND.
+               IF WRK-DEVE-ABORTAR
+                  PERFORM 0900-ABORTAR-PROCESSAMENTO
+               END-IF.
+               CALL 'PROGCOBU1' USING 'PERMFILE.DAT' 'CLOSE' FS-PERMI
+                    WRK-ABEND.
+               IF WRK-DEVE-ABORTAR
+                  PERFORM 0900-ABORTAR-PROCESSAMENTO
+               END-IF.
+               CALL 'PROGCOBU1' USING 'AUDITLOG.DAT' 'CLOSE' FS-AUDIT
+                    WRK-ABEND.
+               IF WRK-DEVE-ABORTAR
+                  PERFORM 0900-ABORTAR-PROCESSAMENTO
+               END-IF.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           GOBACK.
