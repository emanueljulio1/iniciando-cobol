@@ -0,0 +1,154 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOB13
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Montar o ranking dos vendedores (top N) a partir do
+      * extrato SALES-SUMMARY-EXTRACT gravado pelo PROGCOB09, para o
+      * quadro semanal do piso de vendas.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro no relatorio
+      *                agora interrompe o processamento (0900-ABORTAR-
+      *                PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS As gravacoes de LDR-LINHA em 0200-GERAR-
+      *                RELATORIO e o CLOSE de LEADERBOARD-REPORT
+      *                tambem passam a checar o retorno do PROGCOBU1.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOB13.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION          SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT SALES-SUMMARY-EXTRACT
+               ASSIGN TO 'SALESSUM.EXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SEXTR.
+
+           SELECT RANKING-ORDENADO
+               ASSIGN TO 'SALESSUM.SRT'.
+
+           SELECT LEADERBOARD-REPORT
+               ASSIGN TO 'LEADERBD.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LEADE.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  SALES-SUMMARY-EXTRACT.
+       01  SEX-REG                    PIC X(32).
+
+       SD  RANKING-ORDENADO.
+       01  ORD-REG.
+           03  ORD-VENDEDOR            PIC X(05).
+           03  ORD-TOTAL               PIC 9(09)V99.
+           03  ORD-QTD-VENDAS          PIC 9(06).
+           03  ORD-COMISSAO            PIC 9(08)V99.
+
+       FD  LEADERBOARD-REPORT.
+       01  LDR-LINHA                  PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SEXTR==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==LEADE==.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-TOP-N                 PIC 9(03)     VALUE 5.
+       77  WRK-POSICAO                PIC 9(03)     VALUE ZEROS.
+       77  WRK-FIM-RANKING            PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-RANKING             VALUE 'S'.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           DISPLAY 'QUANTOS VENDEDORES NO RANKING (TOP N) .... : '.
+             ACCEPT WRK-TOP-N.
+
+           SORT RANKING-ORDENADO
+               ON DESCENDING KEY ORD-TOTAL
+               USING SALES-SUMMARY-EXTRACT
+               OUTPUT PROCEDURE IS 0200-GERAR-RELATORIO.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *          Monta o relatorio a partir do arquivo ordenado
+      *----------------------------------------------------------------*
+       0200-GERAR-RELATORIO.
+
+           OPEN OUTPUT LEADERBOARD-REPORT.
+           CALL 'PROGCOBU1' USING 'LEADERBD.REL' 'OPEN' FS-LEADE
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE SPACES TO LDR-LINHA.
+           STRING 'RANKING  VENDEDOR  TOTAL          QTDE  COMISSAO'
+               DELIMITED BY SIZE INTO LDR-LINHA
+           END-STRING.
+           WRITE LDR-LINHA.
+           CALL 'PROGCOBU1' USING 'LEADERBD.REL' 'WRITE' FS-LEADE
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE ZEROS TO WRK-POSICAO.
+
+           PERFORM UNTIL WRK-NAO-HA-MAIS-RANKING
+                      OR WRK-POSICAO >= WRK-TOP-N
+              RETURN RANKING-ORDENADO
+                  AT END
+                      MOVE 'S' TO WRK-FIM-RANKING
+              END-RETURN
+              IF NOT WRK-NAO-HA-MAIS-RANKING
+                 ADD 1 TO WRK-POSICAO
+                 MOVE SPACES TO LDR-LINHA
+                 STRING WRK-POSICAO     DELIMITED BY SIZE
+                        '  '            DELIMITED BY SIZE
+                        ORD-VENDEDOR    DELIMITED BY SIZE
+                        '  '            DELIMITED BY SIZE
+                        ORD-TOTAL       DELIMITED BY SIZE
+                        '  '            DELIMITED BY SIZE
+                        ORD-QTD-VENDAS  DELIMITED BY SIZE
+                        '  '            DELIMITED BY SIZE
+                        ORD-COMISSAO    DELIMITED BY SIZE
+                        INTO LDR-LINHA
+                 END-STRING
+                 WRITE LDR-LINHA
+                 CALL 'PROGCOBU1' USING 'LEADERBD.REL' 'WRITE' FS-LEADE
+                      WRK-ABEND
+                 IF WRK-DEVE-ABORTAR
+                    PERFORM 0900-ABORTAR-PROCESSAMENTO
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           CLOSE LEADERBOARD-REPORT.
+           CALL 'PROGCOBU1' USING 'LEADERBD.REL' 'CLOSE' FS-LEADE
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           STOP RUN.
