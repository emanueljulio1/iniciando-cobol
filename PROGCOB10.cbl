@@ -3,65 +3,506 @@
       * AUTHOR  : EMANUEL
       * DATA    : 16.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Praticar o uso de Tabelas - OCCURS - REDEFINES
-      * 
+      * OBJETIVO: Exibir a data (dia, mes por extenso, dia da semana),
+      * validar a data informada, indicar feriado/fim de semana/dia
+      * util e o periodo fiscal correspondente. Tambem gera o
+      * calendario anual em modo relatorio.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 16.01.2023 EAS Versao inicial - so mes por extenso.
+      * 01.02.2023 EAS Nome do mes por IDIOMA via MONTH-NAMES-FILE;
+      *                validacao de SYS-MES; HOLIDAY-FILE; periodo
+      *                fiscal; dia da semana; modo de data informada
+      *                pelo chamador; relatorio de calendario anual.
+      *                Corrigido PROGRAM-ID PROGCOB010 -> PROGCOB10.
+      * 09.08.2026 EAS Troca de STOP RUN por GOBACK em 0001-PRINCIPAL,
+      *                para o programa poder ser chamado por CALL a
+      *                partir de PROGCOB01 sem encerrar o run unit.
+      *                Corrigido o calculo do dia da semana (congruen-
+      *                cia de Zeller): os termos de divisao por 5 e
+      *                por 4 passam a ser truncados individualmente
+      *                com FUNCTION INTEGER antes de somados, evitando
+      *                o arredondamento que deslocava o resultado do
+      *                MOD em um dia. O relatorio de calendario anual
+      *                passou a desenhar a grade de dias sob as
+      *                colunas de dia da semana, em vez de so o
+      *                cabecalho do mes.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer
+      *                arquivo agora interrompe o processamento (0900-
+      *                ABORTAR-PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS 0900-ABORTAR-PROCESSAMENTO passa a terminar com
+      *                GOBACK em vez de STOP RUN, para nao encerrar o
+      *                run unit inteiro quando o programa e chamado
+      *                pelo PROGCOB01.
+      * 09.08.2026 EAS As gravacoes de CALENDAR-REPORT em 0520/0540 e o
+      *                CLOSE de MONTH-NAMES-FILE e HOLIDAY-FILE em
+      *                0300-FINALIZAR tambem passam a checar o retorno
+      *                do PROGCOBU1.
       *----------------------------------------------------------------*
-       
-      *----------------------------------------------------------------* 
        IDENTIFICATION       DIVISION.
       *----------------------------------------------------------------*
-       PROGRAM-ID.          PROGCOB010.
+       PROGRAM-ID.          PROGCOB10.
       *----------------------------------------------------------------*
        ENVIRONMENT          DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT MONTH-NAMES-FILE
+               ASSIGN TO 'MONTHNAM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MNM-CHAVE
+               FILE STATUS IS FS-MESNM.
+
+           SELECT HOLIDAY-FILE
+               ASSIGN TO 'HOLIDAY.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FER-DATA
+               FILE STATUS IS FS-FERIA.
+
+           SELECT CALENDAR-REPORT
+               ASSIGN TO 'CALENDAR.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CALEN.
+      *----------------------------------------------------------------*
        DATA                 DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE      SECTION. 
+      *----------------------------------------------------------------*
+       FILE                 SECTION.
+      *----------------------------------------------------------------*
+       FD  MONTH-NAMES-FILE.
+       COPY MESNOME.
+
+       FD  HOLIDAY-FILE.
+       COPY FERIADO.
+
+       FD  CALENDAR-REPORT.
+       01  CAL-LINHA                 PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE      SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==MESNM==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==FERIA==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CALEN==.
+
        01 WRK-MES-EXTENSO.
           03 FILLER PIC X(09) VALUE 'JANEIRO  '.
-          03 FILLER PIC X(09) VALUE 'FEVEREIRO'.          
+          03 FILLER PIC X(09) VALUE 'FEVEREIRO'.
           03 FILLER PIC X(09) VALUE 'MARCO    '.
-          03 FILLER PIC X(09) VALUE 'ABRIL    '.          
+          03 FILLER PIC X(09) VALUE 'ABRIL    '.
           03 FILLER PIC X(09) VALUE 'MAIO     '.
-          03 FILLER PIC X(09) VALUE 'JUNHO    '.          
+          03 FILLER PIC X(09) VALUE 'JUNHO    '.
           03 FILLER PIC X(09) VALUE 'JULHO    '.
-          03 FILLER PIC X(09) VALUE 'AGOSTO   '.          
+          03 FILLER PIC X(09) VALUE 'AGOSTO   '.
           03 FILLER PIC X(09) VALUE 'SETEMBRO '.
-          03 FILLER PIC X(09) VALUE 'OUTUBRO  '.          
+          03 FILLER PIC X(09) VALUE 'OUTUBRO  '.
           03 FILLER PIC X(09) VALUE 'NOVEMBRO '.
-          03 FILLER PIC X(09) VALUE 'DEZEMBRO '.          
-          03 FILLER PIC X(09) VALUE 'JAN'.
+          03 FILLER PIC X(09) VALUE 'DEZEMBRO '.
        01 WRK-MESES REDEFINES WRK-MES-EXTENSO.
                03 WRK-MES PIC X(9) OCCURS 12 TIMES.
-       01 DATA-SYSTEMA.   
+
+       01 WRK-DIA-SEMANA-EXTENSO.
+          03 FILLER PIC X(13) VALUE 'SABADO'.
+          03 FILLER PIC X(13) VALUE 'DOMINGO'.
+          03 FILLER PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+          03 FILLER PIC X(13) VALUE 'TERCA-FEIRA'.
+          03 FILLER PIC X(13) VALUE 'QUARTA-FEIRA'.
+          03 FILLER PIC X(13) VALUE 'QUINTA-FEIRA'.
+          03 FILLER PIC X(13) VALUE 'SEXTA-FEIRA'.
+       01 WRK-DIAS-SEMANA REDEFINES WRK-DIA-SEMANA-EXTENSO.
+               03 WRK-DIA-SEMANA-NOME PIC X(13) OCCURS 7 TIMES.
+
+       01 DATA-SYSTEMA.
            03 SYS-ANO  PIC 9(4).
            03 SYS-MES  PIC 9(2).
            03 SYS-DIA  PIC 9(2).
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                    VALUE 'S'.
+       77  WRK-MODO-DATA            PIC X(01)     VALUE 'S'.
+           88  WRK-MODO-SISTEMA                    VALUE 'S'.
+           88  WRK-MODO-INFORMADO                  VALUE 'I'.
+       77  WRK-IDIOMA                PIC X(02)     VALUE 'PT'.
+       77  WRK-MES-OK                PIC X(01)     VALUE 'S'.
+           88  WRK-MES-FORA-FAIXA                  VALUE 'N'.
+       77  WRK-NOME-MES              PIC X(09)     VALUE SPACES.
+       77  WRK-CLASSIF-DIA           PIC X(13)     VALUE SPACES.
+
+       77  WRK-MES-INICIO-EXERC      PIC 9(02)     VALUE 07.
+       77  WRK-ANO-FISCAL            PIC 9(04)     VALUE ZEROS.
+       77  WRK-PERIODO-FISCAL        PIC 9(02)     VALUE ZEROS.
+
+       77  WRK-MES-AJUSTADO          PIC 9(02)     VALUE ZEROS.
+       77  WRK-ANO-AJUSTADO          PIC 9(04)     VALUE ZEROS.
+       77  WRK-SECULO                PIC 9(02)     VALUE ZEROS.
+       77  WRK-ANO-NO-SECULO         PIC 9(02)     VALUE ZEROS.
+       77  WRK-DIA-SEMANA-NUM        PIC 9(01)     VALUE ZEROS.
+
+       77  WRK-MODO-RELATORIO        PIC X(01)     VALUE 'N'.
+           88  WRK-GERAR-CALENDARIO-ANUAL          VALUE 'S'.
+       77  WRK-MES-CAL               PIC 9(02)     VALUE ZEROS.
+
+       01  WRK-DIAS-MES-TABELA.
+           03  FILLER                PIC 9(02) VALUE 31.
+           03  FILLER                PIC 9(02) VALUE 28.
+           03  FILLER                PIC 9(02) VALUE 31.
+           03  FILLER                PIC 9(02) VALUE 30.
+           03  FILLER                PIC 9(02) VALUE 31.
+           03  FILLER                PIC 9(02) VALUE 30.
+           03  FILLER                PIC 9(02) VALUE 31.
+           03  FILLER                PIC 9(02) VALUE 31.
+           03  FILLER                PIC 9(02) VALUE 30.
+           03  FILLER                PIC 9(02) VALUE 31.
+           03  FILLER                PIC 9(02) VALUE 30.
+           03  FILLER                PIC 9(02) VALUE 31.
+       01  WRK-DIAS-MES REDEFINES WRK-DIAS-MES-TABELA.
+           03  WRK-QTD-DIAS-MES      PIC 9(02) OCCURS 12 TIMES.
+
+       77  WRK-ANO-BISSEXTO          PIC X(01)     VALUE 'N'.
+           88  WRK-E-BISSEXTO                      VALUE 'S'.
+       77  WRK-QTD-DIAS-MES-CAL      PIC 9(02)     VALUE ZEROS.
+       77  WRK-POS-INICIAL-CAL       PIC 9(01)     VALUE ZEROS.
+       77  WRK-DIA-CAL               PIC 9(02)     VALUE ZEROS.
+       77  WRK-COL-CAL               PIC 9(01)     VALUE ZEROS.
+
+       01  WRK-LINHA-GRADE.
+           03  WRK-CEL-GRADE         PIC X(04) OCCURS 7 TIMES.
       *----------------------------------------------------------------*
        PROCEDURE            DIVISION.
       *----------------------------------------------------------------*
        0001-PRINCIPAL.
             PERFORM 0100-INICIALIZAR.
             PERFORM 0200-PROCESSAR.
-            PERFORM 0300-FINALIZAR
-            STOP RUN.
-      *----------------------------------------------------------------* 
-      *                   Inicializar Calend√°rio                     
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+      *----------------------------------------------------------------*
+      *                   Inicializar Calendario
       *----------------------------------------------------------------*
-       0100-INICIALIZAR.     
-            ACCEPT DATA-SYSTEMA FROM DATE YYYYMMDD.
+       0100-INICIALIZAR.
+
+            OPEN INPUT MONTH-NAMES-FILE.
+            CALL 'PROGCOBU1' USING 'MONTHNAM.DAT' 'OPEN' FS-MESNM
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
+            OPEN INPUT HOLIDAY-FILE.
+            CALL 'PROGCOBU1' USING 'HOLIDAY.DAT' 'OPEN' FS-FERIA
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
+            DISPLAY 'GERAR CALENDARIO ANUAL EM RELATORIO (S/N) . : '.
+            ACCEPT WRK-MODO-RELATORIO.
+
+            IF NOT WRK-GERAR-CALENDARIO-ANUAL
+               DISPLAY 'MODO DA DATA (S=SISTEMA / I=INFORMADA) .. : '
+               ACCEPT WRK-MODO-DATA
 
-      *----------------------------------------------------------------* 
-      *                    Processar Dados          
-      *----------------------------------------------------------------*  
+               IF WRK-MODO-SISTEMA
+                  ACCEPT DATA-SYSTEMA FROM DATE YYYYMMDD
+               ELSE
+                  DISPLAY 'ANO  (AAAA) .............. : '
+                  ACCEPT SYS-ANO
+                  DISPLAY 'MES  (MM) ................ : '
+                  ACCEPT SYS-MES
+                  DISPLAY 'DIA  (DD) ................ : '
+                  ACCEPT SYS-DIA
+               END-IF
+
+               DISPLAY 'IDIOMA DO NOME DO MES (PT/EN) ..... : '
+               ACCEPT WRK-IDIOMA
+            ELSE
+               ACCEPT DATA-SYSTEMA FROM DATE YYYYMMDD
+               DISPLAY 'ANO DO CALENDARIO (AAAA) .......... : '
+               ACCEPT SYS-ANO
+            END-IF.
+      *----------------------------------------------------------------*
+      *                    Processar Dados
+      *----------------------------------------------------------------*
        0200-PROCESSAR.
-            DISPLAY SYS-DIA ' DE ' WRK-MES(SYS-MES)  ' DE ' SYS-ANO.
 
+            IF WRK-GERAR-CALENDARIO-ANUAL
+               PERFORM 0500-GERAR-CALENDARIO-ANUAL
+            ELSE
+               PERFORM 0210-VALIDAR-MES
+               IF WRK-MES-FORA-FAIXA
+                  DISPLAY 'MES INFORMADO FORA DA FAIXA 01-12. ',
+                       'DATA NAO PROCESSADA.'
+               ELSE
+                  PERFORM 0220-BUSCAR-NOME-MES
+                  PERFORM 0230-CALCULAR-DIA-SEMANA
+                  PERFORM 0240-VERIFICAR-FERIADO
+                  PERFORM 0250-CALCULAR-PERIODO-FISCAL
+                  PERFORM 0260-EXIBIR-DATA
+               END-IF
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Validar a faixa de SYS-MES antes do lookup
+      *----------------------------------------------------------------*
+       0210-VALIDAR-MES.
+
+            MOVE 'S' TO WRK-MES-OK.
+            IF SYS-MES < 1 OR SYS-MES > 12
+               MOVE 'N' TO WRK-MES-OK
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Buscar o nome do mes no idioma informado
+      *----------------------------------------------------------------*
+       0220-BUSCAR-NOME-MES.
+
+            MOVE WRK-IDIOMA TO MNM-IDIOMA.
+            MOVE SYS-MES    TO MNM-MES.
+            READ MONTH-NAMES-FILE
+                INVALID KEY
+                    CONTINUE
+            END-READ.
+
+            IF FS-MESNM-OK
+               MOVE MNM-NOME TO WRK-NOME-MES
+            ELSE
+               MOVE WRK-MES(SYS-MES) TO WRK-NOME-MES
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Calcular o dia da semana (congruencia de Zeller)
+      *----------------------------------------------------------------*
+       0230-CALCULAR-DIA-SEMANA.
+
+            IF SYS-MES < 3
+               COMPUTE WRK-MES-AJUSTADO = SYS-MES + 12
+               COMPUTE WRK-ANO-AJUSTADO = SYS-ANO - 1
+            ELSE
+               MOVE SYS-MES TO WRK-MES-AJUSTADO
+               MOVE SYS-ANO TO WRK-ANO-AJUSTADO
+            END-IF.
+
+            DIVIDE WRK-ANO-AJUSTADO BY 100
+                GIVING WRK-SECULO
+                REMAINDER WRK-ANO-NO-SECULO.
+
+            COMPUTE WRK-DIA-SEMANA-NUM =
+                FUNCTION MOD(
+                    SYS-DIA
+                    + FUNCTION INTEGER(
+                          (13 * (WRK-MES-AJUSTADO + 1)) / 5)
+                    + WRK-ANO-NO-SECULO
+                    + FUNCTION INTEGER(WRK-ANO-NO-SECULO / 4)
+                    + FUNCTION INTEGER(WRK-SECULO / 4)
+                    + (5 * WRK-SECULO), 7).
 
-      *----------------------------------------------------------------* 
-      *                   Finalizando o processamento                     
+            ADD 1 TO WRK-DIA-SEMANA-NUM.
+      *----------------------------------------------------------------*
+      *          Verificar se a data e feriado, fim de semana ou
+      *          dia util, para as rotinas de agendamento em lote
+      *----------------------------------------------------------------*
+       0240-VERIFICAR-FERIADO.
+
+            COMPUTE FER-DATA =
+                SYS-ANO * 10000 + SYS-MES * 100 + SYS-DIA.
+            READ HOLIDAY-FILE
+                INVALID KEY
+                    CONTINUE
+            END-READ.
+
+            EVALUATE TRUE
+                WHEN FS-FERIA-OK
+                     MOVE 'FERIADO' TO WRK-CLASSIF-DIA
+                WHEN WRK-DIA-SEMANA-NUM = 1 OR WRK-DIA-SEMANA-NUM = 2
+                     MOVE 'FIM DE SEMANA' TO WRK-CLASSIF-DIA
+                WHEN OTHER
+                     MOVE 'DIA UTIL' TO WRK-CLASSIF-DIA
+            END-EVALUATE.
+      *----------------------------------------------------------------*
+      *          Derivar o ano e o periodo fiscal a partir da data
+      *----------------------------------------------------------------*
+       0250-CALCULAR-PERIODO-FISCAL.
+
+            IF SYS-MES >= WRK-MES-INICIO-EXERC
+               COMPUTE WRK-ANO-FISCAL = SYS-ANO + 1
+               COMPUTE WRK-PERIODO-FISCAL =
+                       SYS-MES - WRK-MES-INICIO-EXERC + 1
+            ELSE
+               MOVE SYS-ANO TO WRK-ANO-FISCAL
+               COMPUTE WRK-PERIODO-FISCAL =
+                       SYS-MES + 12 - WRK-MES-INICIO-EXERC + 1
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Exibir a data completa com as informacoes apuradas
+      *----------------------------------------------------------------*
+       0260-EXIBIR-DATA.
+
+            DISPLAY WRK-DIA-SEMANA-NOME(WRK-DIA-SEMANA-NUM) ', '
+                SYS-DIA ' DE ' WRK-NOME-MES ' DE ' SYS-ANO.
+            DISPLAY 'SITUACAO DO DIA .......... : ' WRK-CLASSIF-DIA.
+            DISPLAY 'ANO FISCAL ............... : ' WRK-ANO-FISCAL.
+            DISPLAY 'PERIODO FISCAL ............ : ' WRK-PERIODO-FISCAL.
+      *----------------------------------------------------------------*
+      *          Gerar o calendario do ano informado, mes a mes,
+      *          reaproveitando a tabela WRK-MES-EXTENSO
+      *----------------------------------------------------------------*
+       0500-GERAR-CALENDARIO-ANUAL.
+
+            OPEN OUTPUT CALENDAR-REPORT.
+            CALL 'PROGCOBU1' USING 'CALENDAR.REL' 'OPEN' FS-CALEN
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
+            PERFORM 0510-VERIFICAR-ANO-BISSEXTO.
+
+            MOVE ZEROS TO WRK-MES-CAL.
+            PERFORM 12 TIMES
+                ADD 1 TO WRK-MES-CAL
+                PERFORM 0520-ESCREVER-MES-CALENDARIO
+            END-PERFORM.
+
+            CLOSE CALENDAR-REPORT.
+            CALL 'PROGCOBU1' USING 'CALENDAR.REL' 'CLOSE' FS-CALEN
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Ano bissexto: divisivel por 4 e (nao divisivel por
+      *          100 ou divisivel por 400), para o dia 29 de fevereiro
+      *----------------------------------------------------------------*
+       0510-VERIFICAR-ANO-BISSEXTO.
+
+            MOVE 'N' TO WRK-ANO-BISSEXTO.
+            IF FUNCTION MOD(SYS-ANO, 4) = 0
+               IF FUNCTION MOD(SYS-ANO, 100) NOT = 0
+                  OR FUNCTION MOD(SYS-ANO, 400) = 0
+                  MOVE 'S' TO WRK-ANO-BISSEXTO
+               END-IF
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Escrever o cabecalho e a grade de dias de um mes,
+      *          com os dias sob a coluna do dia da semana em que
+      *          cada um cai (congruencia de Zeller do dia 1)
+      *----------------------------------------------------------------*
+       0520-ESCREVER-MES-CALENDARIO.
+
+            MOVE WRK-QTD-DIAS-MES(WRK-MES-CAL) TO WRK-QTD-DIAS-MES-CAL.
+            IF WRK-MES-CAL = 2 AND WRK-E-BISSEXTO
+               MOVE 29 TO WRK-QTD-DIAS-MES-CAL
+            END-IF.
+
+            MOVE 1           TO SYS-DIA.
+            MOVE WRK-MES-CAL TO SYS-MES.
+            PERFORM 0230-CALCULAR-DIA-SEMANA.
+            COMPUTE WRK-POS-INICIAL-CAL = WRK-DIA-SEMANA-NUM - 1.
+
+            MOVE SPACES TO CAL-LINHA.
+            STRING 'CALENDARIO DE ' WRK-MES(WRK-MES-CAL)
+                ' DE ' SYS-ANO
+                DELIMITED BY SIZE INTO CAL-LINHA
+            END-STRING.
+            WRITE CAL-LINHA.
+            CALL 'PROGCOBU1' USING 'CALENDAR.REL' 'WRITE' FS-CALEN
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
+            MOVE SPACES TO CAL-LINHA.
+            STRING 'SAB DOM SEG TER QUA QUI SEX'
+                DELIMITED BY SIZE INTO CAL-LINHA
+            END-STRING.
+            WRITE CAL-LINHA.
+            CALL 'PROGCOBU1' USING 'CALENDAR.REL' 'WRITE' FS-CALEN
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
+            MOVE ZEROS  TO WRK-COL-CAL.
+            MOVE SPACES TO WRK-LINHA-GRADE.
+
+            PERFORM 0530-MONTAR-LINHA-GRADE
+                VARYING WRK-DIA-CAL FROM 1 BY 1
+                UNTIL WRK-DIA-CAL > WRK-QTD-DIAS-MES-CAL.
+
+            IF WRK-COL-CAL > ZEROS
+               PERFORM 0540-ESCREVER-LINHA-GRADE
+            END-IF.
+
+            MOVE SPACES TO CAL-LINHA.
+            WRITE CAL-LINHA.
+            CALL 'PROGCOBU1' USING 'CALENDAR.REL' 'WRITE' FS-CALEN
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Posicionar um dia do mes na coluna do dia da semana
+      *          correspondente e fechar a linha ao completar a
+      *          semana ou ao chegar no ultimo dia do mes
+      *----------------------------------------------------------------*
+       0530-MONTAR-LINHA-GRADE.
+
+            COMPUTE WRK-COL-CAL =
+                FUNCTION MOD(WRK-POS-INICIAL-CAL + WRK-DIA-CAL - 1, 7)
+                + 1.
+
+            MOVE WRK-DIA-CAL TO WRK-CEL-GRADE(WRK-COL-CAL).
+
+            IF WRK-COL-CAL = 7 OR WRK-DIA-CAL = WRK-QTD-DIAS-MES-CAL
+               PERFORM 0540-ESCREVER-LINHA-GRADE
+            END-IF.
+      *----------------------------------------------------------------*
+       0540-ESCREVER-LINHA-GRADE.
+
+            MOVE SPACES TO CAL-LINHA.
+            STRING WRK-CEL-GRADE(1) ' '
+                   WRK-CEL-GRADE(2) ' '
+                   WRK-CEL-GRADE(3) ' '
+                   WRK-CEL-GRADE(4) ' '
+                   WRK-CEL-GRADE(5) ' '
+                   WRK-CEL-GRADE(6) ' '
+                   WRK-CEL-GRADE(7)
+                   DELIMITED BY SIZE INTO CAL-LINHA
+            END-STRING.
+            WRITE CAL-LINHA.
+            CALL 'PROGCOBU1' USING 'CALENDAR.REL' 'WRITE' FS-CALEN
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
+            MOVE ZEROS  TO WRK-COL-CAL.
+            MOVE SPACES TO WRK-LINHA-GRADE.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
       *----------------------------------------------------------------*
        0300-FINALIZAR.
 
+            CLOSE MONTH-NAMES-FILE HOLIDAY-FILE.
+            CALL 'PROGCOBU1' USING 'MONTHNAM.DAT' 'CLOSE' FS-MESNM
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+            CALL 'PROGCOBU1' USING 'HOLIDAY.DAT' 'CLOSE' FS-FERIA
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
             DISPLAY '-------------------'.
-            DISPLAY 'FINAL DE PROCESSAMENTO'.
\ No newline at end of file
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+            DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+            GOBACK.
