@@ -3,9 +3,76 @@
       * AUTHOR  : EMANUEL
       * DATA    : 17.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Praticando com Perfomrm until.
+      * OBJETIVO: Acumular o total de vendas do dia.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Substituido o laco com sentinela digitado pelo
+      *                operador (PERFORM ... UNTIL WRK-VENDAS = 0)
+      *                pela leitura sequencial do arquivo SALES-TRANS
+      *                ate o fim de arquivo.
+      * 01.02.2023 EAS Incluido checkpoint/restart: a cada 50 vendas
+      *                os totais e a posicao atual sao gravados em
+      *                CHECKPOINT-FILE; ao reiniciar, o processamento
+      *                retoma a partir dali em vez de do zero.
+      * 01.02.2023 EAS Totais passaram a ser quebrados por vendedor
+      *                (SALES-SUMMARY) com o calculo da comissao de
+      *                cada um, alem do total geral.
+      * 01.02.2023 EAS Ao final, o total geral e gravado em SALES-
+      *                TOTAL-EXTRACT e o resumo por vendedor em
+      *                SALES-SUMMARY-EXTRACT, para uso do PROGCOB12
+      *                (conciliacao bancaria) e do PROGCOB13
+      *                (ranking de vendedores).
+      * 09.08.2026 EAS Troca de STOP RUN por GOBACK em 0001-PRINCIPAL,
+      *                para o programa poder ser chamado por CALL a
+      *                partir de PROGCOB01 sem encerrar o run unit.
+      *                Corrigido o contador de registros em
+      *                0200-PROCESSAR, que somava de novo o offset do
+      *                checkpoint a cada venda em vez de incrementar
+      *                um contador proprio da rodada; o checkpoint
+      *                gravado em CKP-ULT-REGISTRO passa a refletir a
+      *                posicao real no arquivo. O CHECKPOINT-FILE
+      *                passa a ser zerado em 0300-FINALIZAR quando o
+      *                processamento termina normalmente, para que a
+      *                rodada do dia seguinte nao pule vendas de um
+      *                arquivo novo usando a posicao do dia anterior.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer
+      *                arquivo agora interrompe o processamento (0900-
+      *                ABORTAR-PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS WRK-FIM-VENDAS passa a ser zerado em 0100-
+      *                INICIALIZAR, evitando que uma chamada anterior
+      *                do programa, dentro do mesmo run unit, deixasse
+      *                a sentinela travada em 'S' e mascarasse a
+      *                leitura de SALES-TRANS-FILE. A segunda passada
+      *                sobre SALES-SUMMARY-FILE em 0310-GRAVAR-EXTRATOS
+      *                passou a usar sua propria sentinela (WRK-FIM-
+      *                RESUMO-EXT) em vez de reusar WRK-FIM-VENDAS, que
+      *                ficava sempre 'S' na saida do programa. O AT END
+      *                da leitura de CHECKPOINT-FILE em 0110-RETOMAR-
+      *                CHECKPOINT agora zera os totais quando o arquivo
+      *                existe mas esta vazio (apos 0230-LIMPAR-
+      *                CHECKPOINT), e nao somente quando o OPEN falha.
+      * 09.08.2026 EAS 0900-ABORTAR-PROCESSAMENTO passa a terminar com
+      *                GOBACK em vez de STOP RUN, para nao encerrar o
+      *                run unit inteiro quando o programa e chamado
+      *                pelo PROGCOB01.
+      * 09.08.2026 EAS A gravacao/reescrita do resumo do vendedor em
+      *                0210, a abertura, gravacao e fechamento do
+      *                CHECKPOINT-FILE em 0110/0220/0230, os CLOSE de
+      *                SALES-TRANS-FILE e SALES-SUMMARY-FILE em 0300-
+      *                FINALIZAR, e a abertura, gravacao e fechamento
+      *                de SALES-TOTAL-EXTRACT e SALES-SUMMARY-EXTRACT
+      *                em 0310-GRAVAR-EXTRATOS tambem passam a checar
+      *                o retorno do PROGCOBU1.
+      * 09.08.2026 EAS 0120-AVANCAR-ATE-CHECKPOINT passa a interromper
+      *                o avanco e abortar o processamento quando o fim
+      *                de SALES-TRANS-FILE e alcancado antes da posicao
+      *                gravada no checkpoint, em vez de seguir adiante
+      *                silenciosamente com os totais desatualizados do
+      *                checkpoint (caso de um checkpoint antigo deixado
+      *                por uma rodada anterior abortada, rodado de novo
+      *                contra um arquivo de vendas menor).
       *----------------------------------------------------------------*
-      *----------------------------------------------------------------* 
        IDENTIFICATION         DIVISION.
       *----------------------------------------------------------------*
        PROGRAM-ID.            PROGCOB09.
@@ -15,50 +82,390 @@
        CONFIGURATION          SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANS-FILE
+               ASSIGN TO 'SALESTRN.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-VENDAS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPNT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+
+           SELECT SALES-SUMMARY-FILE
+               ASSIGN TO 'SALESSUM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RSV-VENDEDOR
+               FILE STATUS IS FS-RESUM.
+
+           SELECT SALES-TOTAL-EXTRACT
+               ASSIGN TO 'SALESTOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-STOTA.
+
+           SELECT SALES-SUMMARY-EXTRACT
+               ASSIGN TO 'SALESSUM.EXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SEXTR.
+
+           SELECT SITE-PARM-FILE
+               ASSIGN TO 'SITE.PARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SITEP.
+      *----------------------------------------------------------------*
        DATA                   DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  SALES-TRANS-FILE.
+       COPY VENDAREG.
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREG.
+
+       FD  SALES-SUMMARY-FILE.
+       COPY RESUVEND.
+
+       FD  SALES-TOTAL-EXTRACT.
+       01  STO-REG.
+           03  STO-ACUM                   PIC 9(09)V99.
+           03  STO-QT                     PIC 9(06).
+
+       FD  SALES-SUMMARY-EXTRACT.
+       01  SEX-REG                    PIC X(32).
+
+       FD  SITE-PARM-FILE.
+       COPY SITEPARM.
+      *----------------------------------------------------------------*
        WORKING-STORAGE        SECTION.
-       
-       77 WRK-VENDAS      PIC 9(06)V99        VALUE ZEROS.
-       77 WRK-QT          PIC 9(02)           VALUE ZEROS.       
-       77 WRK-MEDIA       PIC 9(06)V99        VALUE ZEROS.
-       77 WRK-ACUM        PIC 9(07)V99        VALUE ZEROS.
-          
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==VENDAS==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CKPT==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==RESUM==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==STOTA==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SEXTR==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SITEP==.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-FIM-VENDAS            PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-VENDAS              VALUE 'S'.
+       77  WRK-FIM-RESUMO-EXT        PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-RESUMO-EXT           VALUE 'S'.
+
+       77  WRK-VALOR                 PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-QT                    PIC 9(06)     VALUE ZEROS.
+       77  WRK-ACUM                  PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-ULT-REGISTRO          PIC 9(06)     VALUE ZEROS.
+       77  WRK-CONTADOR-REGISTRO     PIC 9(06)     VALUE ZEROS.
+       77  WRK-CONTADOR-REGISTRO-IDX PIC 9(06)     VALUE ZEROS.
+       77  WRK-POSICAO-ATUAL         PIC 9(06)     VALUE ZEROS.
+
+       77  WRK-PCT-COMISSAO          PIC 9(01)V99  VALUE 0,05.
+      *----------------------------------------------------------------*
         PROCEDURE             DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        0001-PRINCIPAL.
 
-           PERFORM     0100-INICIALIZAR.
-             IF WRK-VENDAS GREATER 0 
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-NAO-HA-MAIS-VENDAS.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+      *                   Inicializar os Dados
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           MOVE 'N' TO WRK-FIM-VENDAS.
+
+           OPEN INPUT  SALES-TRANS-FILE.
+           CALL 'PROGCOBU1' USING 'SALESTRN.DAT' 'OPEN' FS-VENDAS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN I-O SALES-SUMMARY-FILE.
+           IF NOT FS-RESUM-OK
+              OPEN OUTPUT SALES-SUMMARY-FILE
+              CLOSE SALES-SUMMARY-FILE
+              OPEN I-O SALES-SUMMARY-FILE
+           END-IF.
+           CALL 'PROGCOBU1' USING 'SALESSUM.DAT' 'OPEN' FS-RESUM
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT SITE-PARM-FILE.
+           IF FS-SITEP-OK
+              READ SITE-PARM-FILE
+                  AT END
+                      MOVE 'C' TO PARM-DECIMAL-CHAR
+              END-READ
+              CLOSE SITE-PARM-FILE
+           ELSE
+              MOVE 'C' TO PARM-DECIMAL-CHAR
+           END-IF.
+
+           PERFORM 0110-RETOMAR-CHECKPOINT.
+           PERFORM 0120-AVANCAR-ATE-CHECKPOINT.
+
+           PERFORM 0130-LER-VENDA.
+      *----------------------------------------------------------------*
+      *     Restaura totais e posicao do checkpoint, se existir
+      *----------------------------------------------------------------*
+       0110-RETOMAR-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF FS-CKPT-OK
+              READ CHECKPOINT-FILE
+                  AT END
+                      MOVE ZEROS TO WRK-ULT-REGISTRO WRK-ACUM WRK-QT
+              END-READ
+              IF FS-CKPT-OK
+                 MOVE CKP-ULT-REGISTRO TO WRK-ULT-REGISTRO
+                 MOVE CKP-ACUM         TO WRK-ACUM
+                 MOVE CKP-QT           TO WRK-QT
+                 DISPLAY 'RETOMANDO DO CHECKPOINT, REGISTRO '
+                          WRK-ULT-REGISTRO
+              END-IF
+              CLOSE CHECKPOINT-FILE
+              CALL 'PROGCOBU1' USING 'CHECKPNT.DAT' 'CLOSE' FS-CKPT
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           ELSE
+              MOVE ZEROS TO WRK-ULT-REGISTRO WRK-ACUM WRK-QT
            END-IF.
+      *----------------------------------------------------------------*
+      *     Descarta os registros ja contabilizados no checkpoint
+      *----------------------------------------------------------------*
+       0120-AVANCAR-ATE-CHECKPOINT.
+
+           MOVE ZEROS TO WRK-CONTADOR-REGISTRO-IDX.
 
-           PERFORM     0300-FINALIZAR.
+           PERFORM VARYING WRK-CONTADOR-REGISTRO-IDX FROM 1 BY 1
+                   UNTIL WRK-CONTADOR-REGISTRO-IDX > WRK-ULT-REGISTRO
+                      OR WRK-NAO-HA-MAIS-VENDAS
+              READ SALES-TRANS-FILE
+                  AT END
+                      MOVE 'S' TO WRK-FIM-VENDAS
+              END-READ
+           END-PERFORM.
 
-           STOP RUN.
+           IF WRK-NAO-HA-MAIS-VENDAS
+              AND WRK-CONTADOR-REGISTRO-IDX <= WRK-ULT-REGISTRO
+              DISPLAY 'CHECKPOINT INVALIDO: SALES-TRANS-FILE TEM MENOS'
+              DISPLAY 'REGISTROS DO QUE O CHECKPOINT GRAVADO ANTES.'
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+       0130-LER-VENDA.
 
-      *----------------------------------------------------------------* 
-      *                   Inicializar a Tabuada                         
+           IF NOT WRK-NAO-HA-MAIS-VENDAS
+              READ SALES-TRANS-FILE
+                  AT END
+                      MOVE 'S' TO WRK-FIM-VENDAS
+              END-READ
+              IF NOT WRK-NAO-HA-MAIS-VENDAS
+                 CALL 'PROGCOBU1' USING 'SALESTRN.DAT' 'READ'
+                      FS-VENDAS WRK-ABEND
+                 IF WRK-DEVE-ABORTAR
+                    PERFORM 0900-ABORTAR-PROCESSAMENTO
+                 END-IF
+                 ADD 1 TO WRK-CONTADOR-REGISTRO
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *            Acumular a venda lida (geral e por vendedor)
       *----------------------------------------------------------------*
-       0100-INICIALIZAR.     
-            DISPLAY 'DIGITE O NUMERO..... : '.
-            ACCEPT WRK-VENDAS.
-      *----------------------------------------------------------------* 
-      *            Calculando a Tabuada.          
-      *----------------------------------------------------------------*  
        0200-PROCESSAR.
-             ADD 1 TO WRK-QT.
-             ADD WRK-VENDAS TO WRK-ACUM.
-             PERFORM 0100-INICIALIZAR.
 
-      *----------------------------------------------------------------* 
-      *                   Finalizando o processamento                     
+           ADD 1            TO WRK-QT.
+           ADD VEN-VALOR     TO WRK-ACUM.
+           COMPUTE WRK-POSICAO-ATUAL = WRK-ULT-REGISTRO +
+                   WRK-CONTADOR-REGISTRO.
+
+           PERFORM 0210-ATUALIZAR-RESUMO-VENDEDOR.
+
+           IF FUNCTION MOD(WRK-POSICAO-ATUAL, 50) = 0
+              PERFORM 0220-GRAVAR-CHECKPOINT
+           END-IF.
+
+           PERFORM 0130-LER-VENDA.
+      *----------------------------------------------------------------*
+      *     Le (ou inicia) o resumo do vendedor e grava de volta
+      *----------------------------------------------------------------*
+       0210-ATUALIZAR-RESUMO-VENDEDOR.
+
+           MOVE VEN-VENDEDOR TO RSV-VENDEDOR.
+           READ SALES-SUMMARY-FILE
+               INVALID KEY
+                   MOVE ZEROS TO RSV-TOTAL RSV-QTD-VENDAS
+                                 RSV-COMISSAO
+           END-READ.
+
+           ADD VEN-VALOR  TO RSV-TOTAL.
+           ADD 1          TO RSV-QTD-VENDAS.
+           COMPUTE RSV-COMISSAO = RSV-TOTAL * WRK-PCT-COMISSAO.
+
+           IF FS-RESUM-NAO-ENCONTRADO
+              WRITE RESUMO-VENDEDOR-REG
+              CALL 'PROGCOBU1' USING 'SALESSUM.DAT' 'WRITE' FS-RESUM
+                   WRK-ABEND
+           ELSE
+              REWRITE RESUMO-VENDEDOR-REG
+              CALL 'PROGCOBU1' USING 'SALESSUM.DAT' 'WRITE' FS-RESUM
+                   WRK-ABEND
+           END-IF.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                 Gravar o checkpoint corrente
+      *----------------------------------------------------------------*
+       0220-GRAVAR-CHECKPOINT.
+
+           MOVE WRK-POSICAO-ATUAL       TO CKP-ULT-REGISTRO.
+           MOVE WRK-ACUM               TO CKP-ACUM.
+           MOVE WRK-QT                 TO CKP-QT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CALL 'PROGCOBU1' USING 'CHECKPNT.DAT' 'OPEN' FS-CKPT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           WRITE CHECKPOINT-REG.
+           CALL 'PROGCOBU1' USING 'CHECKPNT.DAT' 'WRITE' FS-CKPT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           CALL 'PROGCOBU1' USING 'CHECKPNT.DAT' 'CLOSE' FS-CKPT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *     Zera o checkpoint ao final de um processamento completo,
+      *     para a rodada do dia seguinte comecar do zero no
+      *     SALES-TRANS-FILE do dia, em vez de retomar a posicao do
+      *     arquivo processado no dia anterior
+      *----------------------------------------------------------------*
+       0230-LIMPAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CALL 'PROGCOBU1' USING 'CHECKPNT.DAT' 'OPEN' FS-CKPT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           CALL 'PROGCOBU1' USING 'CHECKPNT.DAT' 'CLOSE' FS-CKPT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
       *----------------------------------------------------------------*
        0300-FINALIZAR.
 
-            DISPLAY '-------------------'.
-            DISPLAY 'TOTAL DAS VENDAS     ' WRK-ACUM.
-            DISPLAY 'QUANTIDADE DE VENDAS ' WRK-QT.
-            DISPLAY 'FINAL DE PROCESSAMENTO'.
\ No newline at end of file
+           PERFORM 0230-LIMPAR-CHECKPOINT.
+           PERFORM 0310-GRAVAR-EXTRATOS.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'TOTAL DAS VENDAS     ' WRK-ACUM.
+           DISPLAY 'QUANTIDADE DE VENDAS ' WRK-QT.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+           CLOSE SALES-TRANS-FILE SALES-SUMMARY-FILE.
+           CALL 'PROGCOBU1' USING 'SALESTRN.DAT' 'CLOSE' FS-VENDAS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'SALESSUM.DAT' 'CLOSE' FS-RESUM
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *     Extratos usados pela conciliacao bancaria e pelo ranking
+      *----------------------------------------------------------------*
+       0310-GRAVAR-EXTRATOS.
+
+           OPEN OUTPUT SALES-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'SALESTOT.DAT' 'OPEN' FS-STOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           MOVE WRK-ACUM TO STO-ACUM.
+           MOVE WRK-QT   TO STO-QT.
+           WRITE STO-REG.
+           CALL 'PROGCOBU1' USING 'SALESTOT.DAT' 'WRITE' FS-STOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CLOSE SALES-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'SALESTOT.DAT' 'CLOSE' FS-STOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN OUTPUT SALES-SUMMARY-EXTRACT.
+           CALL 'PROGCOBU1' USING 'SALESSUM.EXT' 'OPEN' FS-SEXTR
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           MOVE 'N' TO WRK-FIM-RESUMO-EXT.
+           MOVE LOW-VALUES TO RSV-VENDEDOR.
+           START SALES-SUMMARY-FILE KEY IS NOT LESS THAN RSV-VENDEDOR
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-RESUMO-EXT
+           END-START.
+
+           PERFORM UNTIL WRK-NAO-HA-MAIS-RESUMO-EXT
+              READ SALES-SUMMARY-FILE NEXT RECORD
+                  AT END
+                      MOVE 'S' TO WRK-FIM-RESUMO-EXT
+              END-READ
+              IF NOT WRK-NAO-HA-MAIS-RESUMO-EXT
+                 MOVE RESUMO-VENDEDOR-REG TO SEX-REG
+                 WRITE SEX-REG
+                 CALL 'PROGCOBU1' USING 'SALESSUM.EXT' 'WRITE' FS-SEXTR
+                      WRK-ABEND
+                 IF WRK-DEVE-ABORTAR
+                    PERFORM 0900-ABORTAR-PROCESSAMENTO
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           CLOSE SALES-SUMMARY-EXTRACT.
+           CALL 'PROGCOBU1' USING 'SALESSUM.EXT' 'CLOSE' FS-SEXTR
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           GOBACK.
