@@ -0,0 +1,146 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOB12
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Conciliar o total de vendas acumulado pelo PROGCOB09
+      * (SALES-TOTAL-EXTRACT) com o deposito efetivamente recebido no
+      * banco (BANK-DEPOSIT), avisando quando a diferenca passar da
+      * tolerancia permitida.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer
+      *                arquivo agora interrompe o processamento (0900-
+      *                ABORTAR-PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS O CLOSE de SALES-TOTAL-EXTRACT e BANK-DEPOSIT-
+      *                FILE em 0300-FINALIZAR tambem passa a checar o
+      *                retorno do PROGCOBU1.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOB12.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION          SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TOTAL-EXTRACT
+               ASSIGN TO 'SALESTOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-STOTA.
+
+           SELECT BANK-DEPOSIT-FILE
+               ASSIGN TO 'BANKDEP.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-BANCO.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  SALES-TOTAL-EXTRACT.
+       01  STO-REG.
+           03  STO-ACUM                   PIC 9(09)V99.
+           03  STO-QT                     PIC 9(06).
+
+       FD  BANK-DEPOSIT-FILE.
+       COPY BANCOREG.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==STOTA==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==BANCO==.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-TOLERANCIA            PIC 9(05)V99  VALUE 10,00.
+       77  WRK-DIFERENCA             PIC S9(09)V99 VALUE ZEROS.
+       77  WRK-DIFERENCA-ABS         PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-DIFERENCA-ED          PIC -ZZZ.ZZZ.ZZ9,99.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           OPEN INPUT SALES-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'SALESTOT.DAT' 'OPEN' FS-STOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           READ SALES-TOTAL-EXTRACT
+               AT END
+                   MOVE ZEROS TO STO-ACUM STO-QT
+           END-READ.
+
+           OPEN INPUT BANK-DEPOSIT-FILE.
+           CALL 'PROGCOBU1' USING 'BANKDEP.DAT' 'OPEN' FS-BANCO
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           READ BANK-DEPOSIT-FILE
+               AT END
+                   MOVE ZEROS TO BAN-VALOR-DEPOSITADO
+           END-READ.
+      *----------------------------------------------------------------*
+      *          Comparar o total de vendas com o deposito
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           COMPUTE WRK-DIFERENCA = STO-ACUM - BAN-VALOR-DEPOSITADO.
+           MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ABS.
+           IF WRK-DIFERENCA < 0
+              COMPUTE WRK-DIFERENCA-ABS = WRK-DIFERENCA * -1
+           END-IF.
+
+           MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ED.
+
+           DISPLAY 'TOTAL VENDAS PROGCOB09 : ' STO-ACUM.
+           DISPLAY 'TOTAL DEPOSITADO BANCO  : ' BAN-VALOR-DEPOSITADO.
+           DISPLAY 'DIFERENCA               : ' WRK-DIFERENCA-ED.
+
+           IF WRK-DIFERENCA-ABS > WRK-TOLERANCIA
+              DISPLAY '*** DIVERGENCIA ACIMA DA TOLERANCIA ***'
+           ELSE
+              DISPLAY 'VENDAS CONCILIADAS COM O BANCO.'
+           END-IF.
+      *----------------------------------------------------------------*
+       0300-FINALIZAR.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+           CLOSE SALES-TOTAL-EXTRACT BANK-DEPOSIT-FILE.
+           CALL 'PROGCOBU1' USING 'SALESTOT.DAT' 'CLOSE' FS-STOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'BANKDEP.DAT' 'CLOSE' FS-BANCO
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           STOP RUN.
