@@ -0,0 +1,264 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOB14
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Consolidar os totais do periodo gravados pelo
+      * PROGCOB04 (folha), PROGCOB06 (frete) e PROGCOB09 (vendas) em
+      * um unico extrato GL-EXTRACT, com uma linha por origem e o
+      * total geral combinado, para lancamento no GL de fechamento.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer
+      *                arquivo agora interrompe o processamento (0900-
+      *                ABORTAR-PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS Cada uma das quatro gravacoes de linha do extrato
+      *                em 0210-GRAVAR-LINHA-GL passa a ter o retorno do
+      *                PROGCOBU1 verificado individualmente, em vez de
+      *                so a ultima gravacao ser checada.
+      * 09.08.2026 EAS O CLOSE de PAYROLL-TOTAL-EXTRACT, FREIGHT-TOTAL-
+      *                EXTRACT, SALES-TOTAL-EXTRACT e GL-EXTRACT em
+      *                0300-FINALIZAR tambem passa a checar o retorno
+      *                do PROGCOBU1.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOB14.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION          SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-TOTAL-EXTRACT
+               ASSIGN TO 'PAYRLTOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PTOTA.
+
+           SELECT FREIGHT-TOTAL-EXTRACT
+               ASSIGN TO 'FRETETOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-FTOTA.
+
+           SELECT SALES-TOTAL-EXTRACT
+               ASSIGN TO 'SALESTOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-STOTA.
+
+           SELECT GL-EXTRACT
+               ASSIGN TO 'GLEXTRAT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GLEXT.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  PAYROLL-TOTAL-EXTRACT.
+       01  PTO-REG.
+           03  PTO-TOTAL                  PIC 9(09)V99.
+           03  PTO-QT                     PIC 9(06).
+
+       FD  FREIGHT-TOTAL-EXTRACT.
+       01  FTO-REG.
+           03  FTO-TOTAL                  PIC 9(09)V99.
+           03  FTO-QT                     PIC 9(06).
+
+       FD  SALES-TOTAL-EXTRACT.
+       01  STO-REG.
+           03  STO-ACUM                   PIC 9(09)V99.
+           03  STO-QT                     PIC 9(06).
+
+       FD  GL-EXTRACT.
+       01  GLX-LINHA                  PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==PTOTA==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==FTOTA==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==STOTA==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==GLEXT==.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-DATA-ATUAL           PIC 9(08)     VALUE ZEROS.
+
+       77  WRK-TOTAL-FOLHA-ED       PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-TOTAL-FRETE-ED       PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-TOTAL-VENDAS-ED      PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-TOTAL-GL-ED          PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-TOTAL-GL             PIC 9(10)V99  VALUE ZEROS.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *       Abrir os tres extratos de origem e o GL-EXTRACT          *
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+
+           OPEN INPUT PAYROLL-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'PAYRLTOT.DAT' 'OPEN' FS-PTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           READ PAYROLL-TOTAL-EXTRACT
+               AT END
+                   MOVE ZEROS TO PTO-TOTAL PTO-QT
+           END-READ.
+
+           OPEN INPUT FREIGHT-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'FRETETOT.DAT' 'OPEN' FS-FTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           READ FREIGHT-TOTAL-EXTRACT
+               AT END
+                   MOVE ZEROS TO FTO-TOTAL FTO-QT
+           END-READ.
+
+           OPEN INPUT SALES-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'SALESTOT.DAT' 'OPEN' FS-STOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           READ SALES-TOTAL-EXTRACT
+               AT END
+                   MOVE ZEROS TO STO-ACUM STO-QT
+           END-READ.
+
+           OPEN OUTPUT GL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'GLEXTRAT.DAT' 'OPEN' FS-GLEXT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *       Combinar os tres totais e gravar o GL-EXTRACT            *
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           COMPUTE WRK-TOTAL-GL = PTO-TOTAL + FTO-TOTAL + STO-ACUM.
+
+           MOVE PTO-TOTAL     TO WRK-TOTAL-FOLHA-ED.
+           MOVE FTO-TOTAL     TO WRK-TOTAL-FRETE-ED.
+           MOVE STO-ACUM      TO WRK-TOTAL-VENDAS-ED.
+           MOVE WRK-TOTAL-GL  TO WRK-TOTAL-GL-ED.
+
+           PERFORM 0210-GRAVAR-LINHA-GL.
+
+           DISPLAY 'FOLHA  (PROGCOB04) ..... : ' WRK-TOTAL-FOLHA-ED.
+           DISPLAY 'FRETE  (PROGCOB06) ..... : ' WRK-TOTAL-FRETE-ED.
+           DISPLAY 'VENDAS (PROGCOB09) ..... : ' WRK-TOTAL-VENDAS-ED.
+           DISPLAY 'TOTAL GERAL GL .......... : ' WRK-TOTAL-GL-ED.
+      *----------------------------------------------------------------*
+      *       Gravar as quatro linhas do extrato (uma por origem e     *
+      *       uma com o total combinado)                               *
+      *----------------------------------------------------------------*
+       0210-GRAVAR-LINHA-GL.
+
+           MOVE SPACES TO GLX-LINHA.
+           STRING WRK-DATA-ATUAL      DELIMITED BY SIZE
+                  ' FOLHA  '          DELIMITED BY SIZE
+                  WRK-TOTAL-FOLHA-ED  DELIMITED BY SIZE
+                  INTO GLX-LINHA
+           END-STRING.
+           WRITE GLX-LINHA.
+           CALL 'PROGCOBU1' USING 'GLEXTRAT.DAT' 'WRITE' FS-GLEXT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE SPACES TO GLX-LINHA.
+           STRING WRK-DATA-ATUAL      DELIMITED BY SIZE
+                  ' FRETE  '          DELIMITED BY SIZE
+                  WRK-TOTAL-FRETE-ED  DELIMITED BY SIZE
+                  INTO GLX-LINHA
+           END-STRING.
+           WRITE GLX-LINHA.
+           CALL 'PROGCOBU1' USING 'GLEXTRAT.DAT' 'WRITE' FS-GLEXT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE SPACES TO GLX-LINHA.
+           STRING WRK-DATA-ATUAL      DELIMITED BY SIZE
+                  ' VENDAS '          DELIMITED BY SIZE
+                  WRK-TOTAL-VENDAS-ED DELIMITED BY SIZE
+                  INTO GLX-LINHA
+           END-STRING.
+           WRITE GLX-LINHA.
+           CALL 'PROGCOBU1' USING 'GLEXTRAT.DAT' 'WRITE' FS-GLEXT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE SPACES TO GLX-LINHA.
+           STRING WRK-DATA-ATUAL      DELIMITED BY SIZE
+                  ' TOTAL  '          DELIMITED BY SIZE
+                  WRK-TOTAL-GL-ED     DELIMITED BY SIZE
+                  INTO GLX-LINHA
+           END-STRING.
+           WRITE GLX-LINHA.
+           CALL 'PROGCOBU1' USING 'GLEXTRAT.DAT' 'WRITE' FS-GLEXT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
+      *----------------------------------------------------------------*
+       0300-FINALIZAR.
+
+           CLOSE PAYROLL-TOTAL-EXTRACT FREIGHT-TOTAL-EXTRACT
+                 SALES-TOTAL-EXTRACT GL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'PAYRLTOT.DAT' 'CLOSE' FS-PTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'FRETETOT.DAT' 'CLOSE' FS-FTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'SALESTOT.DAT' 'CLOSE' FS-STOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'GLEXTRAT.DAT' 'CLOSE' FS-GLEXT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           STOP RUN.
