@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOBU1
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Rotina utilitaria comum, chamada por CALL a partir
+      * de qualquer programa da suite PROGCOBxx logo apos um OPEN,
+      * READ, WRITE, REWRITE ou CLOSE, para classificar o FILE STATUS
+      * retornado e avisar o programa chamador se deve ou nao abortar
+      * o processamento. Centraliza em um unico lugar o padrao de
+      * tratamento de erro de arquivo usado por toda a suite.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOBU1.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       LINKAGE                SECTION.
+      *----------------------------------------------------------------*
+       01  LK-ARQUIVO             PIC X(20).
+       01  LK-OPERACAO            PIC X(08).
+       01  LK-STATUS              PIC X(02).
+       01  LK-ABEND               PIC X(01).
+           88  LK-DEVE-ABORTAR                VALUE 'S'.
+           88  LK-PODE-CONTINUAR              VALUE 'N'.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION USING LK-ARQUIVO
+                                             LK-OPERACAO
+                                             LK-STATUS
+                                             LK-ABEND.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           EVALUATE LK-STATUS
+              WHEN '00'
+                 MOVE 'N'             TO LK-ABEND
+              WHEN '10'
+                 MOVE 'N'             TO LK-ABEND
+              WHEN OTHER
+                 MOVE 'S'             TO LK-ABEND
+                 DISPLAY '*** ERRO DE ARQUIVO DETECTADO ***'
+                 DISPLAY 'ARQUIVO  : ' LK-ARQUIVO
+                 DISPLAY 'OPERACAO : ' LK-OPERACAO
+                 DISPLAY 'STATUS   : ' LK-STATUS
+           END-EVALUATE.
+
+           GOBACK.
+      *----------------------------------------------------------------*
