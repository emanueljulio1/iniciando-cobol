@@ -3,75 +3,322 @@
       * AUTHOR  : EMANUEL
       * DATA    : 17.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Receber nome e salário e imprimir formatado com uso
-      * da vírgula.
+      * OBJETIVO: Calcular a media e a situacao de cada aluno de uma
+      * turma.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS WRK-NOTA1/WRK-NOTA2 substituidas por uma
+      *                tabela OCCURS de notas e pesos (ALU-AVALIACOES)
+      *                para suportar qualquer esquema de avaliacao.
+      * 01.02.2023 EAS Programa convertido para rodada batch: le o
+      *                arquivo de turma ROSTER inteiro e grava o
+      *                CLASS-REPORT com a situacao de cada aluno e os
+      *                totais de aprovados/recuperacao/reprovados.
+      * 01.02.2023 EAS A media e a situacao de cada aluno passaram a
+      *                ser gravadas no TRANSCRIPT-MASTER, formando o
+      *                historico academico do aluno ao longo dos
+      *                periodos.
+      * 01.02.2023 EAS Incluida a classificacao por letra (A/B/C/D/F)
+      *                ao lado da situacao APROVADO/RECUPERACAO/
+      *                REPROVADO.
+      * 01.02.2023 EAS Troca de STOP RUN por GOBACK em 0001-PRINCIPAL,
+      *                para o programa poder ser chamado por CALL a
+      *                partir de PROGCOB01 sem encerrar o run unit.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer dos
+      *                arquivos abertos agora interrompe o processa-
+      *                mento (0900-ABORTAR-PROCESSAMENTO) em vez de so
+      *                ser exibido.
+      * 09.08.2026 EAS WRK-FIM-ALUNOS e os totais de aprovados/
+      *                recuperacao/reprovados passam a ser zerados em
+      *                0100-INICIALIZAR, evitando que uma chamada
+      *                anterior do programa, dentro do mesmo run unit,
+      *                deixasse a sentinela de fim de arquivo travada
+      *                em 'S' e os totais acumulados de uma turma
+      *                anterior somados aos da proxima.
+      * 09.08.2026 EAS 0900-ABORTAR-PROCESSAMENTO passa a terminar com
+      *                GOBACK em vez de STOP RUN, para nao encerrar o
+      *                run unit inteiro quando o programa e chamado
+      *                pelo PROGCOB01.
+      * 09.08.2026 EAS As gravacoes do cabecalho e do rodape de totais
+      *                em 0100/0300, e os CLOSE de ROSTER, CLASS-
+      *                REPORT e TRANSCRIPT-MASTER em 0300-FINALIZAR,
+      *                tambem passam a checar o retorno do PROGCOBU1.
       *----------------------------------------------------------------*
-
-      *----------------------------------------------------------------* 
        IDENTIFICATION         DIVISION.
       *----------------------------------------------------------------*
        PROGRAM-ID.            PROGCOB05.
       *----------------------------------------------------------------*
        ENVIRONMENT            DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE
+               ASSIGN TO 'ROSTER.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ROSTE.
+
+           SELECT CLASS-REPORT
+               ASSIGN TO 'CLASSREP.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CLASS.
+
+           SELECT TRANSCRIPT-MASTER
+               ASSIGN TO 'TRANSCPT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-TRANS.
+      *----------------------------------------------------------------*
        DATA                   DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE        SECTION. 
-      *----------------------------------------------------------------* 
-       77 WRK-NOTA1           PIC 9(02)     VALUE ZEROS.
-       77 WRK-NOTA2           PIC 9(02)     VALUE ZEROS.       
-       77 WRK-MEDIA           PIC 9(02)V9   VALUE ZEROS.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  ROSTER-FILE.
+       COPY ALUNOREG.
+
+       FD  CLASS-REPORT.
+       01  REL-LINHA                  PIC X(80).
+
+       FD  TRANSCRIPT-MASTER.
+       COPY TRANSREG.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==ROSTE==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CLASS==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==TRANS==.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-FIM-ALUNOS            PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-ALUNOS              VALUE 'S'.
+
+       77  WRK-TERMO                 PIC X(06)     VALUE SPACES.
+
+       77  WRK-IDX                   PIC 9(02)     VALUE ZEROS.
+       77  WRK-SOMA-NOTAS            PIC 9(04)V99  VALUE ZEROS.
+       77  WRK-SOMA-PESOS            PIC 9(02)V9   VALUE ZEROS.
+       77  WRK-MEDIA                 PIC 9(02)V9   VALUE ZEROS.
+       77  WRK-STATUS                PIC X(11)     VALUE SPACES.
+       77  WRK-LETRA                 PIC X(01)     VALUE SPACES.
+
+       77  WRK-QTDE-APROVADOS        PIC 9(04)     VALUE ZEROS.
+       77  WRK-QTDE-RECUPERACAO      PIC 9(04)     VALUE ZEROS.
+       77  WRK-QTDE-REPROVADOS       PIC 9(04)     VALUE ZEROS.
+      *----------------------------------------------------------------*
         PROCEDURE             DIVISION.
-        0001-PRINCIPAL.
+       0001-PRINCIPAL.
+
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-NAO-HA-MAIS-ALUNOS.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *                   Inicializar os Dados
+      *----------------------------------------------------------------*
+        0100-INICIALIZAR.
+
+           MOVE 'N' TO WRK-FIM-ALUNOS.
+           MOVE ZEROS TO WRK-QTDE-APROVADOS WRK-QTDE-RECUPERACAO
+                         WRK-QTDE-REPROVADOS.
+
+           OPEN INPUT  ROSTER-FILE.
+           CALL 'PROGCOBU1' USING 'ROSTER.DAT' 'OPEN' FS-ROSTE
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN OUTPUT CLASS-REPORT.
+           CALL 'PROGCOBU1' USING 'CLASSREP.REL' 'OPEN' FS-CLASS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN EXTEND TRANSCRIPT-MASTER.
+           IF NOT FS-TRANS-OK
+              OPEN OUTPUT TRANSCRIPT-MASTER
+           END-IF.
+           CALL 'PROGCOBU1' USING 'TRANSCPT.DAT' 'OPEN' FS-TRANS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY 'PERIODO (AAAAMM OU EQUIVALENTE) .... : '.
+             ACCEPT WRK-TERMO.
 
+           MOVE SPACES TO REL-LINHA.
+           STRING 'MATRICULA  NOME                  MEDIA  SITUACAO'
+               DELIMITED BY SIZE INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLASSREP.REL' 'WRITE' FS-CLASS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
 
-      *----------------------------------------------------------------* 
-      *                   Inicializar os Dados                             
+           PERFORM 0110-LER-ALUNO.
       *----------------------------------------------------------------*
-        0100-INICIALIZAR.
-        
-           DISPLAY 'DIGITE A PRIMEIRA NOTA..... : '.
-             ACCEPT WRK-NOTA1.
-           DISPLAY 'DIGITE A SEGUNDA NOTA...... : '.
-             ACCEPT WRK-NOTA2.
-           DISPLAY  '--------- SAIDA DE DADOS ------------'.
-             DISPLAY 'NOTA 1. : ' WRK-NOTA1.
-             DISPLAY 'NOTA 2. : ' WRK-NOTA2.
-      *----------------------------------------------------------------* 
-      *                   Processar os Dados                             
+        0110-LER-ALUNO.
+
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ALUNOS
+           END-READ.
+
+           IF NOT WRK-NAO-HA-MAIS-ALUNOS
+              CALL 'PROGCOBU1' USING 'ROSTER.DAT' 'READ' FS-ROSTE
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Processar os Dados de cada aluno
       *----------------------------------------------------------------*
         0200-PROCESSAR.
 
-      *----------------------------------------------------------------* 
-      *               Operação de Média - Comando COMPUTE            
-      *----------------------------------------------------------------* 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) /  2.
-           DISPLAY 'MEDIA DO ALUNO   ' WRK-MEDIA.
-             
-      *----------------------------------------------------------------* 
-      *               Definindo Status - comando IF       
-      *----------------------------------------------------------------* 
-           IF WRK-MEDIA >= 06 
-            DISPLAY 'APROVADO' 
-           ELSE  
-             IF WRK-MEDIA >= 02 
-              DISPLAY 'RECUPERACAO'  
-             ELSE 
-              DISPLAY 'REPROVADO'  
-             END-IF
+           PERFORM 0210-CALCULAR-MEDIA.
+           PERFORM 0220-DEFINIR-SITUACAO.
+           PERFORM 0230-IMPRIMIR-LINHA.
+           PERFORM 0240-GRAVAR-TRANSCRIPT.
+
+           PERFORM 0110-LER-ALUNO.
+      *----------------------------------------------------------------*
+      *          Media ponderada pelas notas e pesos do aluno
+      *----------------------------------------------------------------*
+        0210-CALCULAR-MEDIA.
+
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-SOMA-PESOS.
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > ALU-QTD-NOTAS
+              COMPUTE WRK-SOMA-NOTAS = WRK-SOMA-NOTAS +
+                      (ALU-NOTA(WRK-IDX) * ALU-PESO(WRK-IDX))
+              ADD ALU-PESO(WRK-IDX) TO WRK-SOMA-PESOS
+           END-PERFORM.
+
+           IF WRK-SOMA-PESOS > ZEROS
+              COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+           ELSE
+              MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+      *----------------------------------------------------------------*
+      *     Situacao APROVADO/RECUPERACAO/REPROVADO e letra A-F
+      *----------------------------------------------------------------*
+        0220-DEFINIR-SITUACAO.
+
+           IF WRK-MEDIA >= 06
+              MOVE 'APROVADO'    TO WRK-STATUS
+              ADD 1 TO WRK-QTDE-APROVADOS
+           ELSE
+              IF WRK-MEDIA >= 02
+                 MOVE 'RECUPERACAO' TO WRK-STATUS
+                 ADD 1 TO WRK-QTDE-RECUPERACAO
+              ELSE
+                 MOVE 'REPROVADO' TO WRK-STATUS
+                 ADD 1 TO WRK-QTDE-REPROVADOS
+              END-IF
            END-IF.
-      *----------------------------------------------------------------* 
-      *                   Finalizando o processamento                     
+
+           EVALUATE TRUE
+              WHEN WRK-MEDIA >= 09
+                 MOVE 'A' TO WRK-LETRA
+              WHEN WRK-MEDIA >= 07
+                 MOVE 'B' TO WRK-LETRA
+              WHEN WRK-MEDIA >= 06
+                 MOVE 'C' TO WRK-LETRA
+              WHEN WRK-MEDIA >= 02
+                 MOVE 'D' TO WRK-LETRA
+              WHEN OTHER
+                 MOVE 'F' TO WRK-LETRA
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+        0230-IMPRIMIR-LINHA.
+
+           MOVE SPACES TO REL-LINHA.
+           STRING ALU-MATRICULA   DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  ALU-NOME         DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  WRK-MEDIA        DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  WRK-STATUS       DELIMITED BY SIZE
+                  ' ('              DELIMITED BY SIZE
+                  WRK-LETRA        DELIMITED BY SIZE
+                  ')'              DELIMITED BY SIZE
+                  INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLASSREP.REL' 'WRITE' FS-CLASS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+        0240-GRAVAR-TRANSCRIPT.
+
+           MOVE ALU-MATRICULA TO TRA-MATRICULA.
+           MOVE ALU-NOME      TO TRA-NOME.
+           MOVE WRK-TERMO     TO TRA-TERMO.
+           MOVE WRK-MEDIA     TO TRA-MEDIA.
+           MOVE WRK-STATUS    TO TRA-STATUS.
+           MOVE WRK-LETRA     TO TRA-LETRA.
+
+           WRITE TRANSCRIPT-REG.
+           CALL 'PROGCOBU1' USING 'TRANSCPT.DAT' 'WRITE' FS-TRANS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
       *----------------------------------------------------------------*
         0300-FINALIZAR.
 
-            DISPLAY '-------------------'.
-            DISPLAY 'FINAL DE PROCESSAMENTO'.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'APROVADOS: '       DELIMITED BY SIZE
+                  WRK-QTDE-APROVADOS   DELIMITED BY SIZE
+                  '  RECUPERACAO: '   DELIMITED BY SIZE
+                  WRK-QTDE-RECUPERACAO DELIMITED BY SIZE
+                  '  REPROVADOS: '    DELIMITED BY SIZE
+                  WRK-QTDE-REPROVADOS  DELIMITED BY SIZE
+                  INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLASSREP.REL' 'WRITE' FS-CLASS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+           CLOSE ROSTER-FILE CLASS-REPORT TRANSCRIPT-MASTER.
+           CALL 'PROGCOBU1' USING 'ROSTER.DAT' 'CLOSE' FS-ROSTE
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'CLASSREP.REL' 'CLOSE' FS-CLASS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'TRANSCPT.DAT' 'CLOSE' FS-TRANS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+        0900-ABORTAR-PROCESSAMENTO.
 
-            
\ No newline at end of file
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           GOBACK.
