@@ -0,0 +1,193 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOB01
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Menu de controle do conjunto PROGCOB05 a PROGCOB10,
+      * permitindo executar cada programa isoladamente ou a sequencia
+      * completa de uma vez, gravando no DRIVER-LOG a ordem em que
+      * cada programa efetivamente rodou.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em DRIVER-LOG
+      *                agora interrompe o processamento (0900-ABORTAR-
+      *                PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS O CLOSE de DRIVER-LOG em 0300-FINALIZAR tambem
+      *                passa a checar o retorno do PROGCOBU1, como ja
+      *                ocorria com o OPEN e a gravacao do log.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOB01.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT DRIVER-LOG
+               ASSIGN TO 'DRIVERLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DRVLG.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  DRIVER-LOG.
+       01  DRV-LINHA                  PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==DRVLG==.
+       COPY DRIVELOG.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-OPCAO                 PIC 9(02)     VALUE ZEROS.
+       77  WRK-SEQUENCIA              PIC 9(02)     VALUE ZEROS.
+       77  WRK-SAIR                   PIC X(01)     VALUE 'N'.
+           88  WRK-ENCERRAR-MENU                    VALUE 'S'.
+       77  WRK-HORA-COMPLETA           PIC 9(08)     VALUE ZEROS.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-ENCERRAR-MENU.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           OPEN EXTEND DRIVER-LOG.
+           IF NOT FS-DRVLG-OK
+              OPEN OUTPUT DRIVER-LOG
+           END-IF.
+           CALL 'PROGCOBU1' USING 'DRIVERLOG.DAT' 'OPEN' FS-DRVLG
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Exibir o menu e despachar a opcao escolhida
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           DISPLAY '============================================'.
+           DISPLAY ' 1 - PROGCOB05 - NOTAS/BOLETIM'.
+           DISPLAY ' 2 - PROGCOB06 - FRETE/FATURAMENTO'.
+           DISPLAY ' 3 - PROGCOB07 - NIVEL DE ACESSO'.
+           DISPLAY ' 4 - PROGCOB08 - TABUADA'.
+           DISPLAY ' 5 - PROGCOB09 - VENDAS'.
+           DISPLAY ' 6 - PROGCOB10 - CALENDARIO'.
+           DISPLAY ' 7 - EXECUTAR TODOS EM SEQUENCIA (05 A 10)'.
+           DISPLAY ' 9 - SAIR'.
+           DISPLAY '============================================'.
+           DISPLAY 'OPCAO ..... : '.
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                    PERFORM 0210-EXECUTAR-PROGCOB05
+               WHEN 2
+                    PERFORM 0220-EXECUTAR-PROGCOB06
+               WHEN 3
+                    PERFORM 0230-EXECUTAR-PROGCOB07
+               WHEN 4
+                    PERFORM 0240-EXECUTAR-PROGCOB08
+               WHEN 5
+                    PERFORM 0250-EXECUTAR-PROGCOB09
+               WHEN 6
+                    PERFORM 0260-EXECUTAR-PROGCOB10
+               WHEN 7
+                    PERFORM 0210-EXECUTAR-PROGCOB05
+                    PERFORM 0220-EXECUTAR-PROGCOB06
+                    PERFORM 0230-EXECUTAR-PROGCOB07
+                    PERFORM 0240-EXECUTAR-PROGCOB08
+                    PERFORM 0250-EXECUTAR-PROGCOB09
+                    PERFORM 0260-EXECUTAR-PROGCOB10
+               WHEN 9
+                    MOVE 'S' TO WRK-SAIR
+               WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+       0210-EXECUTAR-PROGCOB05.
+
+           CALL 'PROGCOB05'.
+           MOVE 'PROGCOB05' TO DRV-PROGRAMA.
+           PERFORM 0290-GRAVAR-LOG.
+      *----------------------------------------------------------------*
+       0220-EXECUTAR-PROGCOB06.
+
+           CALL 'PROGCOB06'.
+           MOVE 'PROGCOB06' TO DRV-PROGRAMA.
+           PERFORM 0290-GRAVAR-LOG.
+      *----------------------------------------------------------------*
+       0230-EXECUTAR-PROGCOB07.
+
+           CALL 'PROGCOB07'.
+           MOVE 'PROGCOB07' TO DRV-PROGRAMA.
+           PERFORM 0290-GRAVAR-LOG.
+      *----------------------------------------------------------------*
+       0240-EXECUTAR-PROGCOB08.
+
+           CALL 'PROGCOB08'.
+           MOVE 'PROGCOB08' TO DRV-PROGRAMA.
+           PERFORM 0290-GRAVAR-LOG.
+      *----------------------------------------------------------------*
+       0250-EXECUTAR-PROGCOB09.
+
+           CALL 'PROGCOB09'.
+           MOVE 'PROGCOB09' TO DRV-PROGRAMA.
+           PERFORM 0290-GRAVAR-LOG.
+      *----------------------------------------------------------------*
+       0260-EXECUTAR-PROGCOB10.
+
+           CALL 'PROGCOB10'.
+           MOVE 'PROGCOB10' TO DRV-PROGRAMA.
+           PERFORM 0290-GRAVAR-LOG.
+      *----------------------------------------------------------------*
+      *          Gravar no DRIVER-LOG qual programa rodou, na ordem
+      *----------------------------------------------------------------*
+       0290-GRAVAR-LOG.
+
+           ADD 1 TO WRK-SEQUENCIA.
+           MOVE WRK-SEQUENCIA TO DRV-SEQUENCIA.
+           ACCEPT DRV-DATA         FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-COMPLETA FROM TIME.
+           MOVE WRK-HORA-COMPLETA(1:6) TO DRV-HORA.
+
+           MOVE DRIVER-LOG-REG TO DRV-LINHA.
+           WRITE DRV-LINHA.
+           CALL 'PROGCOBU1' USING 'DRIVERLOG.DAT' 'WRITE' FS-DRVLG
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
+      *----------------------------------------------------------------*
+       0300-FINALIZAR.
+
+           CLOSE DRIVER-LOG.
+           CALL 'PROGCOBU1' USING 'DRIVERLOG.DAT' 'CLOSE' FS-DRVLG
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           STOP RUN.
