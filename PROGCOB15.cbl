@@ -0,0 +1,384 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOB15
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Checklist de fechamento do dia. Confirma que cada
+      * rodada obrigatoria (PROGCOB04 folha, PROGCOB05 boletim,
+      * PROGCOB06 frete, PROGCOB07 auditoria de acesso e PROGCOB09
+      * vendas) efetivamente gravou o seu arquivo de saida, e quantos
+      * registros cada uma gravou, para o fechamento nao ser assinado
+      * com uma rodada do dia faltando.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      * 09.08.2026 EAS A abertura de CLOSECHK.REL e cada uma das sete
+      *                gravacoes de CKREL-LINHA passam a checar
+      *                FS-CKREL, interrompendo o processamento em
+      *                0900-ABORTAR-PROCESSAMENTO quando o proprio
+      *                relatorio de checklist nao pode ser gravado.
+      * 09.08.2026 EAS A checagem de FS-CKREL passa a ser feita pelo
+      *                PROGCOBU1, como nos demais programas da suite,
+      *                em vez de testada diretamente em cada ponto de
+      *                gravacao; o CLOSE de CLOSE-CHECKLIST-REPORT em
+      *                0300-FINALIZAR tambem passa a ser checado.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOB15.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT CHK-PAYROLL
+               ASSIGN TO 'PAYROLL.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPAY.
+
+           SELECT CHK-CLASSREP
+               ASSIGN TO 'CLASSREP.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKCLS.
+
+           SELECT CHK-INVOICE
+               ASSIGN TO 'INVOICE.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKINV.
+
+           SELECT CHK-AUDITLOG
+               ASSIGN TO 'AUDITLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKAUD.
+
+           SELECT CHK-SALESTOT
+               ASSIGN TO 'SALESTOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CKVEN.
+
+           SELECT CLOSE-CHECKLIST-REPORT
+               ASSIGN TO 'CLOSECHK.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKREL.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  CHK-PAYROLL.
+       01  CKPAY-LINHA                PIC X(80).
+
+       FD  CHK-CLASSREP.
+       01  CKCLS-LINHA                PIC X(80).
+
+       FD  CHK-INVOICE.
+       01  CKINV-LINHA                PIC X(80).
+
+       FD  CHK-AUDITLOG.
+       01  CKAUD-LINHA                PIC X(80).
+
+       FD  CHK-SALESTOT.
+       01  CKVEN-REG.
+           03  CKVEN-ACUM                 PIC 9(09)V99.
+           03  CKVEN-QT                   PIC 9(06).
+
+       FD  CLOSE-CHECKLIST-REPORT.
+       01  CKREL-LINHA                PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CKPAY==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CKCLS==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CKINV==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CKAUD==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CKVEN==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CKREL==.
+
+       77  WRK-ABEND                   PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                        VALUE 'S'.
+       77  WRK-DATA-ATUAL              PIC 9(08)     VALUE ZEROS.
+       77  WRK-QTDE-REGISTROS          PIC 9(06)     VALUE ZEROS.
+       77  WRK-QTDE-REGISTROS-ED       PIC ZZZ,ZZ9.
+       77  WRK-SITUACAO                PIC X(08)     VALUE SPACES.
+       77  WRK-QTDE-PENDENCIAS         PIC 9(02)     VALUE ZEROS.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT CLOSE-CHECKLIST-REPORT.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'OPEN' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE SPACES TO CKREL-LINHA.
+           STRING 'CHECKLIST DE FECHAMENTO DO DIA ' WRK-DATA-ATUAL
+               DELIMITED BY SIZE INTO CKREL-LINHA
+           END-STRING.
+           WRITE CKREL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'WRITE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Verificar cada arquivo de saida obrigatorio           *
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           PERFORM 0210-VERIFICAR-PAYROLL.
+           PERFORM 0220-VERIFICAR-CLASSREP.
+           PERFORM 0230-VERIFICAR-INVOICE.
+           PERFORM 0240-VERIFICAR-AUDITLOG.
+           PERFORM 0250-VERIFICAR-SALESTOT.
+      *----------------------------------------------------------------*
+      *          PROGCOB04 - PAYROLL.REL                               *
+      *----------------------------------------------------------------*
+       0210-VERIFICAR-PAYROLL.
+
+           MOVE ZEROS TO WRK-QTDE-REGISTROS.
+           OPEN INPUT CHK-PAYROLL.
+           IF FS-CKPAY-OK
+              PERFORM UNTIL FS-CKPAY-FIM
+                 READ CHK-PAYROLL
+                     AT END
+                         SET FS-CKPAY-FIM TO TRUE
+                     NOT AT END
+                         ADD 1 TO WRK-QTDE-REGISTROS
+                 END-READ
+              END-PERFORM
+              CLOSE CHK-PAYROLL
+              MOVE 'OK'      TO WRK-SITUACAO
+           ELSE
+              MOVE 'FALTANDO' TO WRK-SITUACAO
+              ADD 1 TO WRK-QTDE-PENDENCIAS
+           END-IF.
+
+           PERFORM 0290-GRAVAR-LINHA-CHECKLIST.
+      *----------------------------------------------------------------*
+      *          PROGCOB05 - CLASSREP.REL                              *
+      *----------------------------------------------------------------*
+       0220-VERIFICAR-CLASSREP.
+
+           MOVE ZEROS TO WRK-QTDE-REGISTROS.
+           OPEN INPUT CHK-CLASSREP.
+           IF FS-CKCLS-OK
+              PERFORM UNTIL FS-CKCLS-FIM
+                 READ CHK-CLASSREP
+                     AT END
+                         SET FS-CKCLS-FIM TO TRUE
+                     NOT AT END
+                         ADD 1 TO WRK-QTDE-REGISTROS
+                 END-READ
+              END-PERFORM
+              CLOSE CHK-CLASSREP
+              MOVE 'OK'      TO WRK-SITUACAO
+           ELSE
+              MOVE 'FALTANDO' TO WRK-SITUACAO
+              ADD 1 TO WRK-QTDE-PENDENCIAS
+           END-IF.
+
+           PERFORM 0291-GRAVAR-LINHA-CHECKLIST.
+      *----------------------------------------------------------------*
+      *          PROGCOB06 - INVOICE.REL                               *
+      *----------------------------------------------------------------*
+       0230-VERIFICAR-INVOICE.
+
+           MOVE ZEROS TO WRK-QTDE-REGISTROS.
+           OPEN INPUT CHK-INVOICE.
+           IF FS-CKINV-OK
+              PERFORM UNTIL FS-CKINV-FIM
+                 READ CHK-INVOICE
+                     AT END
+                         SET FS-CKINV-FIM TO TRUE
+                     NOT AT END
+                         ADD 1 TO WRK-QTDE-REGISTROS
+                 END-READ
+              END-PERFORM
+              CLOSE CHK-INVOICE
+              MOVE 'OK'      TO WRK-SITUACAO
+           ELSE
+              MOVE 'FALTANDO' TO WRK-SITUACAO
+              ADD 1 TO WRK-QTDE-PENDENCIAS
+           END-IF.
+
+           PERFORM 0292-GRAVAR-LINHA-CHECKLIST.
+      *----------------------------------------------------------------*
+      *          PROGCOB07 - AUDITLOG.DAT                              *
+      *----------------------------------------------------------------*
+       0240-VERIFICAR-AUDITLOG.
+
+           MOVE ZEROS TO WRK-QTDE-REGISTROS.
+           OPEN INPUT CHK-AUDITLOG.
+           IF FS-CKAUD-OK
+              PERFORM UNTIL FS-CKAUD-FIM
+                 READ CHK-AUDITLOG
+                     AT END
+                         SET FS-CKAUD-FIM TO TRUE
+                     NOT AT END
+                         ADD 1 TO WRK-QTDE-REGISTROS
+                 END-READ
+              END-PERFORM
+              CLOSE CHK-AUDITLOG
+              MOVE 'OK'      TO WRK-SITUACAO
+           ELSE
+              MOVE 'FALTANDO' TO WRK-SITUACAO
+              ADD 1 TO WRK-QTDE-PENDENCIAS
+           END-IF.
+
+           PERFORM 0293-GRAVAR-LINHA-CHECKLIST.
+      *----------------------------------------------------------------*
+      *          PROGCOB09 - SALESTOT.DAT                              *
+      *----------------------------------------------------------------*
+       0250-VERIFICAR-SALESTOT.
+
+           MOVE ZEROS TO WRK-QTDE-REGISTROS.
+           OPEN INPUT CHK-SALESTOT.
+           IF FS-CKVEN-OK
+              READ CHK-SALESTOT
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE CKVEN-QT TO WRK-QTDE-REGISTROS
+              END-READ
+              CLOSE CHK-SALESTOT
+              MOVE 'OK'      TO WRK-SITUACAO
+           ELSE
+              MOVE 'FALTANDO' TO WRK-SITUACAO
+              ADD 1 TO WRK-QTDE-PENDENCIAS
+           END-IF.
+
+           PERFORM 0294-GRAVAR-LINHA-CHECKLIST.
+      *----------------------------------------------------------------*
+       0290-GRAVAR-LINHA-CHECKLIST.
+
+           MOVE WRK-QTDE-REGISTROS TO WRK-QTDE-REGISTROS-ED.
+           MOVE SPACES TO CKREL-LINHA.
+           STRING 'PROGCOB04 PAYROLL.REL  ' WRK-SITUACAO
+                  ' REGISTROS: ' WRK-QTDE-REGISTROS-ED
+               DELIMITED BY SIZE INTO CKREL-LINHA
+           END-STRING.
+           WRITE CKREL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'WRITE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           DISPLAY CKREL-LINHA.
+      *----------------------------------------------------------------*
+       0291-GRAVAR-LINHA-CHECKLIST.
+
+           MOVE WRK-QTDE-REGISTROS TO WRK-QTDE-REGISTROS-ED.
+           MOVE SPACES TO CKREL-LINHA.
+           STRING 'PROGCOB05 CLASSREP.REL ' WRK-SITUACAO
+                  ' REGISTROS: ' WRK-QTDE-REGISTROS-ED
+               DELIMITED BY SIZE INTO CKREL-LINHA
+           END-STRING.
+           WRITE CKREL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'WRITE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           DISPLAY CKREL-LINHA.
+      *----------------------------------------------------------------*
+       0292-GRAVAR-LINHA-CHECKLIST.
+
+           MOVE WRK-QTDE-REGISTROS TO WRK-QTDE-REGISTROS-ED.
+           MOVE SPACES TO CKREL-LINHA.
+           STRING 'PROGCOB06 INVOICE.REL  ' WRK-SITUACAO
+                  ' REGISTROS: ' WRK-QTDE-REGISTROS-ED
+               DELIMITED BY SIZE INTO CKREL-LINHA
+           END-STRING.
+           WRITE CKREL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'WRITE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           DISPLAY CKREL-LINHA.
+      *----------------------------------------------------------------*
+       0293-GRAVAR-LINHA-CHECKLIST.
+
+           MOVE WRK-QTDE-REGISTROS TO WRK-QTDE-REGISTROS-ED.
+           MOVE SPACES TO CKREL-LINHA.
+           STRING 'PROGCOB07 AUDITLOG.DAT ' WRK-SITUACAO
+                  ' REGISTROS: ' WRK-QTDE-REGISTROS-ED
+               DELIMITED BY SIZE INTO CKREL-LINHA
+           END-STRING.
+           WRITE CKREL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'WRITE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           DISPLAY CKREL-LINHA.
+      *----------------------------------------------------------------*
+       0294-GRAVAR-LINHA-CHECKLIST.
+
+           MOVE WRK-QTDE-REGISTROS TO WRK-QTDE-REGISTROS-ED.
+           MOVE SPACES TO CKREL-LINHA.
+           STRING 'PROGCOB09 SALESTOT.DAT ' WRK-SITUACAO
+                  ' REGISTROS: ' WRK-QTDE-REGISTROS-ED
+               DELIMITED BY SIZE INTO CKREL-LINHA
+           END-STRING.
+           WRITE CKREL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'WRITE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           DISPLAY CKREL-LINHA.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
+      *----------------------------------------------------------------*
+       0300-FINALIZAR.
+
+           MOVE SPACES TO CKREL-LINHA.
+           IF WRK-QTDE-PENDENCIAS = ZEROS
+              STRING 'FECHAMENTO COMPLETO - TODAS AS RODADAS OK'
+                  DELIMITED BY SIZE INTO CKREL-LINHA
+              END-STRING
+           ELSE
+              STRING 'FECHAMENTO INCOMPLETO - PENDENCIAS: '
+                     WRK-QTDE-PENDENCIAS
+                  DELIMITED BY SIZE INTO CKREL-LINHA
+              END-STRING
+           END-IF.
+           WRITE CKREL-LINHA.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'WRITE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           DISPLAY CKREL-LINHA.
+
+           CLOSE CLOSE-CHECKLIST-REPORT.
+           CALL 'PROGCOBU1' USING 'CLOSECHK.REL' 'CLOSE' FS-CKREL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel no relatorio de checklist
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           STOP RUN.
