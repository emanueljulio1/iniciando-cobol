@@ -3,11 +3,34 @@
       * AUTHOR  : EMANUEL
       * DATA    : 16.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Receber nome e salário e imprimir formatado com uso
-      * da vírgula.
+      * OBJETIVO: Processar a folha de pagamento em lote a partir do
+      * EMPLOYEE-MASTER, calculando INSS, IRRF e salario liquido por
+      * empregado, com subtotal por departamento e total geral, e
+      * gravando o historico salarial para comparacao de reajustes.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 16.01.2023 EAS Versao inicial - ACCEPT unico de nome e salario.
+      * 01.02.2023 EAS Calculo de INSS/IRRF e salario liquido; folha em
+      *                lote sobre EMPLOYEE-MASTER com subtotal por
+      *                departamento; gravacao em SALARY-HISTORY.
+      * 01.02.2023 EAS Gravado o total geral e a quantidade de
+      *                empregados em PAYROLL-TOTAL-EXTRACT, para uso
+      *                do PROGCOB14 no fechamento do GL.
+      * 09.08.2026 EAS Incluida a data da rodada (HST-DATA) em cada
+      *                registro gravado no SALARY-HISTORY, para
+      *                distinguir os reajustes de cada periodo. O
+      *                retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer dos
+      *                arquivos abertos agora interrompe o processa-
+      *                mento (0950-ABORTAR-PROCESSAMENTO) em vez de so
+      *                ser exibido.
+      * 09.08.2026 EAS As gravacoes de PAYROLL-REPORT em 0100/0215/
+      *                0230/0300 e os CLOSE de EMPLOYEE-MASTER,
+      *                PAYROLL-REPORT, SALARY-HISTORY e PAYROLL-TOTAL-
+      *                EXTRACT em 0300-FINALIZAR tambem passam a checar
+      *                o retorno do PROGCOBU1, que ja cobria as
+      *                aberturas e a gravacao do historico salarial.
       *----------------------------------------------------------------*
-       
-      *----------------------------------------------------------------* 
        IDENTIFICATION         DIVISION.
       *----------------------------------------------------------------*
        PROGRAM-ID.            PROGCOB04.
@@ -17,24 +40,347 @@
        CONFIGURATION          SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO 'EMPLOYEE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-CHAVE
+               FILE STATUS IS FS-EMPLO.
+
+           SELECT PAYROLL-REPORT
+               ASSIGN TO 'PAYROLL.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PAYRL.
+
+           SELECT SALARY-HISTORY
+               ASSIGN TO 'SALHIST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SALHS.
+
+           SELECT SITE-PARM-FILE
+               ASSIGN TO 'SITE.PARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SITEP.
+
+           SELECT PAYROLL-TOTAL-EXTRACT
+               ASSIGN TO 'PAYRLTOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PTOTA.
+      *----------------------------------------------------------------*
        DATA                   DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE        SECTION. 
-       77 WRK-NOME            PIC X(20) VALUE SPACES.
-       77 WRK-SALARIO         PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREREG.
+
+       FD  PAYROLL-REPORT.
+       01  PAY-LINHA                  PIC X(80).
+
+       FD  SALARY-HISTORY.
+       COPY HISTSAL.
+
+       FD  SITE-PARM-FILE.
+       COPY SITEPARM.
+
+       FD  PAYROLL-TOTAL-EXTRACT.
+       01  PTO-REG.
+           03  PTO-TOTAL                  PIC 9(09)V99.
+           03  PTO-QT                     PIC 9(06).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==EMPLO==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==PAYRL==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SALHS==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SITEP==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==PTOTA==.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-BUFFER-ED            PIC X(20)     VALUE SPACES.
+       77  WRK-DATA-ATUAL           PIC 9(08)     VALUE ZEROS.
+       77  WRK-FIM-EMPREGADOS       PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-EMPREGADOS          VALUE 'S'.
+
+       77  WRK-NOME                PIC X(20)     VALUE SPACES.
+       77  WRK-SALARIO              PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-SALARIO-ED            PIC $ZZZ.ZZ9,99.
+
+       77  WRK-PCT-INSS              PIC 9(01)V999 VALUE 0,110.
+       77  WRK-PCT-IRRF              PIC 9(01)V999 VALUE 0,075.
+       77  WRK-VL-INSS               PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-VL-IRRF               PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-SALARIO-LIQUIDO       PIC 9(06)V99  VALUE ZEROS.
+
+       77  WRK-INSS-ED               PIC $ZZZ.ZZ9,99.
+       77  WRK-IRRF-ED               PIC $ZZZ.ZZ9,99.
+       77  WRK-LIQUIDO-ED            PIC $ZZZ.ZZ9,99.
+
+       77  WRK-DEPTO-ANTERIOR        PIC X(10)     VALUE SPACES.
+       77  WRK-SUBTOTAL-DEPTO        PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-SUBTOTAL-ED           PIC $$$.$$$.$$9,99.
+       77  WRK-TOTAL-GERAL           PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-TOTAL-GERAL-ED        PIC $.$$$.$$$.$$9,99.
+       77  WRK-QTD-EMPREGADOS        PIC 9(06)     VALUE ZEROS.
+      *----------------------------------------------------------------*
        PROCEDURE              DIVISION.
-      *----------------------------------------------------------------* 
-           ACCEPT WRK-NOME    FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-      *----------------------------------------------------------------* 
-      *                 Mostrar os Dados                               *
-      *----------------------------------------------------------------* 
-           DISPLAY 'NOME: '      WRK-NOME. 
-           MOVE   WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO: '   WRK-SALARIO.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
            STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
 
-       
\ No newline at end of file
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           CALL 'PROGCOBU1' USING 'EMPLOYEE.DAT' 'OPEN' FS-EMPLO
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN OUTPUT PAYROLL-REPORT.
+           CALL 'PROGCOBU1' USING 'PAYROLL.REL' 'OPEN' FS-PAYRL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN EXTEND SALARY-HISTORY.
+           IF NOT FS-SALHS-OK
+              OPEN OUTPUT SALARY-HISTORY
+           END-IF.
+           CALL 'PROGCOBU1' USING 'SALHIST.DAT' 'OPEN' FS-SALHS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT SITE-PARM-FILE.
+           IF FS-SITEP-OK
+              READ SITE-PARM-FILE
+                  AT END
+                      MOVE 'C' TO PARM-DECIMAL-CHAR
+              END-READ
+              CLOSE SITE-PARM-FILE
+           ELSE
+              MOVE 'C' TO PARM-DECIMAL-CHAR
+           END-IF.
+
+           OPEN OUTPUT PAYROLL-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'PAYRLTOT.DAT' 'OPEN' FS-PTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE SPACES TO PAY-LINHA.
+           STRING 'DEPARTAMENTO  NOME                  SALARIO',
+               '      INSS       IRRF       LIQUIDO'
+               DELIMITED BY SIZE INTO PAY-LINHA
+           END-STRING.
+           WRITE PAY-LINHA.
+           CALL 'PROGCOBU1' USING 'PAYROLL.REL' 'WRITE' FS-PAYRL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE LOW-VALUES TO EMP-CHAVE.
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN EMP-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-EMPREGADOS
+           END-START.
+      *----------------------------------------------------------------*
+      *          Processar a folha, empregado a empregado
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           PERFORM UNTIL WRK-NAO-HA-MAIS-EMPREGADOS
+              READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                  AT END
+                      MOVE 'S' TO WRK-FIM-EMPREGADOS
+              END-READ
+              IF NOT WRK-NAO-HA-MAIS-EMPREGADOS
+                 PERFORM 0210-VERIFICAR-QUEBRA-DEPTO
+                 PERFORM 0220-CALCULAR-DEDUCOES
+                 PERFORM 0230-IMPRIMIR-LINHA
+                 PERFORM 0240-GRAVAR-HISTORICO
+                 ADD EMP-SALARIO TO WRK-SUBTOTAL-DEPTO
+                 ADD EMP-SALARIO TO WRK-TOTAL-GERAL
+                 ADD 1           TO WRK-QTD-EMPREGADOS
+              END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+      *          Imprimir o subtotal do departamento anterior quando
+      *          a chave de departamento muda
+      *----------------------------------------------------------------*
+       0210-VERIFICAR-QUEBRA-DEPTO.
+
+           IF EMP-DEPARTAMENTO NOT = WRK-DEPTO-ANTERIOR
+              IF WRK-DEPTO-ANTERIOR NOT = SPACES
+                 PERFORM 0215-IMPRIMIR-SUBTOTAL-DEPTO
+              END-IF
+              MOVE ZEROS           TO WRK-SUBTOTAL-DEPTO
+              MOVE EMP-DEPARTAMENTO TO WRK-DEPTO-ANTERIOR
+           END-IF.
+      *----------------------------------------------------------------*
+       0215-IMPRIMIR-SUBTOTAL-DEPTO.
+
+           MOVE WRK-SUBTOTAL-DEPTO TO WRK-SUBTOTAL-ED.
+           MOVE WRK-SUBTOTAL-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-SUBTOTAL-ED.
+           MOVE SPACES TO PAY-LINHA.
+           STRING 'SUBTOTAL ' WRK-DEPTO-ANTERIOR ' .......... : '
+               WRK-SUBTOTAL-ED
+               DELIMITED BY SIZE INTO PAY-LINHA
+           END-STRING.
+           WRITE PAY-LINHA.
+           CALL 'PROGCOBU1' USING 'PAYROLL.REL' 'WRITE' FS-PAYRL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Calcular INSS, IRRF e salario liquido
+      *----------------------------------------------------------------*
+       0220-CALCULAR-DEDUCOES.
+
+           COMPUTE WRK-VL-INSS = EMP-SALARIO * WRK-PCT-INSS.
+           COMPUTE WRK-VL-IRRF = EMP-SALARIO * WRK-PCT-IRRF.
+           COMPUTE WRK-SALARIO-LIQUIDO =
+                   EMP-SALARIO - WRK-VL-INSS - WRK-VL-IRRF.
+
+           MOVE EMP-SALARIO         TO WRK-SALARIO-ED.
+           MOVE WRK-VL-INSS         TO WRK-INSS-ED.
+           MOVE WRK-VL-IRRF         TO WRK-IRRF-ED.
+           MOVE WRK-SALARIO-LIQUIDO TO WRK-LIQUIDO-ED.
+
+           MOVE WRK-SALARIO-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-SALARIO-ED.
+
+           MOVE WRK-INSS-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-INSS-ED.
+
+           MOVE WRK-IRRF-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-IRRF-ED.
+
+           MOVE WRK-LIQUIDO-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-LIQUIDO-ED.
+      *----------------------------------------------------------------*
+       0230-IMPRIMIR-LINHA.
+
+           MOVE SPACES TO PAY-LINHA.
+           STRING EMP-DEPARTAMENTO ' ' EMP-NOME ' '
+               WRK-SALARIO-ED ' ' WRK-INSS-ED ' ' WRK-IRRF-ED ' '
+               WRK-LIQUIDO-ED
+               DELIMITED BY SIZE INTO PAY-LINHA
+           END-STRING.
+           WRITE PAY-LINHA.
+           CALL 'PROGCOBU1' USING 'PAYROLL.REL' 'WRITE' FS-PAYRL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Gravar o historico salarial para comparacao futura
+      *----------------------------------------------------------------*
+       0240-GRAVAR-HISTORICO.
+
+           MOVE EMP-NOME     TO HST-NOME.
+           MOVE WRK-DATA-ATUAL TO HST-DATA.
+           MOVE WRK-SALARIO-ED TO HST-SALARIO-ED.
+           WRITE HISTORICO-SALARIO-REG.
+           CALL 'PROGCOBU1' USING 'SALHIST.DAT' 'WRITE' FS-SALHS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
+      *----------------------------------------------------------------*
+       0300-FINALIZAR.
+
+           IF WRK-DEPTO-ANTERIOR NOT = SPACES
+              PERFORM 0215-IMPRIMIR-SUBTOTAL-DEPTO
+           END-IF.
+
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED.
+           MOVE WRK-TOTAL-GERAL-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-TOTAL-GERAL-ED.
+           MOVE SPACES TO PAY-LINHA.
+           STRING 'TOTAL GERAL DA FOLHA ...... : ' WRK-TOTAL-GERAL-ED
+               DELIMITED BY SIZE INTO PAY-LINHA
+           END-STRING.
+           WRITE PAY-LINHA.
+           CALL 'PROGCOBU1' USING 'PAYROLL.REL' 'WRITE' FS-PAYRL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE WRK-TOTAL-GERAL    TO PTO-TOTAL.
+           MOVE WRK-QTD-EMPREGADOS TO PTO-QT.
+           WRITE PTO-REG.
+           CALL 'PROGCOBU1' USING 'PAYRLTOT.DAT' 'WRITE' FS-PTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           CLOSE EMPLOYEE-MASTER-FILE PAYROLL-REPORT SALARY-HISTORY
+                 PAYROLL-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'EMPLOYEE.DAT' 'CLOSE' FS-EMPLO
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'PAYROLL.REL' 'CLOSE' FS-PAYRL
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'SALHIST.DAT' 'CLOSE' FS-SALHS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'PAYRLTOT.DAT' 'CLOSE' FS-PTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'QUANTIDADE DE EMPREGADOS ' WRK-QTD-EMPREGADOS.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *          Ajustar um valor editado para o padrao decimal do
+      *          site (virgula ou ponto), sem recompilar o programa
+      *----------------------------------------------------------------*
+       0900-FORMATAR-VALOR-SITE.
+
+           CALL 'PROGCOBU2' USING WRK-BUFFER-ED PARM-DECIMAL-CHAR.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0950-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           STOP RUN.
