@@ -3,28 +3,267 @@
       * AUTHOR  : EMANUEL
       * DATA    : 16.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Receber e imprimir uma string utilizando a variável
-      * de nivel 77.   
+      * OBJETIVO: Validar um nome contra o cadastro NAME-MASTER, no
+      * modo interativo (um nome por vez) ou em lote, lendo NAMES-IN e
+      * separando os nomes validos em NAMES-OUT dos rejeitados em
+      * NAMES-REJECT com o motivo da rejeicao.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 16.01.2023 EAS Versao inicial - ACCEPT e DISPLAY sem validacao.
+      * 01.02.2023 EAS Validacao contra NAME-MASTER; modo em lote sobre
+      *                NAMES-IN com saida em NAMES-OUT/NAMES-REJECT.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer dos
+      *                arquivos abertos agora interrompe o processa-
+      *                mento (0900-ABORTAR-PROCESSAMENTO) em vez de so
+      *                ser exibido.
+      * 09.08.2026 EAS A leitura de NAMES-IN em 0210-PROCESSAR-LOTE e
+      *                as gravacoes em NAMES-REJECT e NAMES-OUT em
+      *                0230/0240 passam tambem a checar o retorno do
+      *                PROGCOBU1, que ja cobria as aberturas dos
+      *                arquivos mas nao estas leituras/gravacoes.
+      * 09.08.2026 EAS Os CLOSE de NAME-MASTER, NAMES-IN, NAMES-OUT e
+      *                NAMES-REJECT em 0300-FINALIZAR tambem passam a
+      *                checar o retorno do PROGCOBU1.
       *----------------------------------------------------------------*
-       
-      *----------------------------------------------------------------* 
        IDENTIFICATION       DIVISION.
       *----------------------------------------------------------------*
        PROGRAM-ID.          PROGCOB02.
       *----------------------------------------------------------------*
        ENVIRONMENT          DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE
+               ASSIGN TO 'NAMEMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NAM-NOME
+               FILE STATUS IS FS-NAMEM.
+
+           SELECT NAMES-IN-FILE
+               ASSIGN TO 'NAMESIN.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-NAMIN.
+
+           SELECT NAMES-OUT-FILE
+               ASSIGN TO 'NAMESOUT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-NAOUT.
+
+           SELECT NAMES-REJECT-FILE
+               ASSIGN TO 'NAMESREJ.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-NAREJ.
+      *----------------------------------------------------------------*
        DATA                 DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE      SECTION. 
-       77 WRK-NOME          PIC X(30) VALUE SPACES.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       FILE                 SECTION.
+      *----------------------------------------------------------------*
+       FD  NAME-MASTER-FILE.
+       COPY NAMEMAST.
+
+       FD  NAMES-IN-FILE.
+       01  NAI-REG                   PIC X(30).
+
+       FD  NAMES-OUT-FILE.
+       01  NAO-REG                   PIC X(30).
+
+       FD  NAMES-REJECT-FILE.
+       COPY NAMEREJ.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE      SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==NAMEM==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==NAMIN==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==NAOUT==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==NAREJ==.
+
+       77  WRK-ABEND             PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                  VALUE 'S'.
+       77  WRK-NOME              PIC X(30)     VALUE SPACES.
+       77  WRK-MODO               PIC X(01)     VALUE 'I'.
+           88  WRK-MODO-INTERATIVO              VALUE 'I'.
+           88  WRK-MODO-LOTE                     VALUE 'L'.
+       77  WRK-FIM-NOMES           PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-NOMES             VALUE 'S'.
+       77  WRK-QTD-ACEITOS         PIC 9(06)     VALUE ZEROS.
+       77  WRK-QTD-REJEITADOS      PIC 9(06)     VALUE ZEROS.
+      *----------------------------------------------------------------*
        PROCEDURE            DIVISION.
-      *----------------------------------------------------------------* 
-           INITIALIZE       WRK-NOME.
-           ACCEPT           WRK-NOME FROM CONSOLE.
-           DISPLAY '------------------------'.
-           DISPLAY 'NOME: ' WRK-NOME(1:30).
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           OPEN INPUT NAME-MASTER-FILE.
+           CALL 'PROGCOBU1' USING 'NAMEMAST.DAT' 'OPEN' FS-NAMEM
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY 'MODO (I=INTERATIVO / L=LOTE) ..... : '.
+           ACCEPT WRK-MODO.
+
+           IF WRK-MODO-LOTE
+              OPEN INPUT NAMES-IN-FILE
+              CALL 'PROGCOBU1' USING 'NAMESIN.DAT' 'OPEN' FS-NAMIN
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+              OPEN OUTPUT NAMES-OUT-FILE
+              CALL 'PROGCOBU1' USING 'NAMESOUT.DAT' 'OPEN' FS-NAOUT
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+              OPEN OUTPUT NAMES-REJECT-FILE
+              CALL 'PROGCOBU1' USING 'NAMESREJ.DAT' 'OPEN' FS-NAREJ
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           IF WRK-MODO-LOTE
+              PERFORM 0210-PROCESSAR-LOTE
+           ELSE
+              DISPLAY 'NOME: '
+              ACCEPT WRK-NOME
+              PERFORM 0220-VALIDAR-NOME
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Ler NAMES-IN nome a nome, validar e separar em
+      *          NAMES-OUT e NAMES-REJECT
+      *----------------------------------------------------------------*
+       0210-PROCESSAR-LOTE.
+
+           PERFORM UNTIL WRK-NAO-HA-MAIS-NOMES
+              READ NAMES-IN-FILE
+                  AT END
+                      MOVE 'S' TO WRK-FIM-NOMES
+              END-READ
+              IF NOT WRK-NAO-HA-MAIS-NOMES
+                 CALL 'PROGCOBU1' USING 'NAMESIN.DAT' 'READ' FS-NAMIN
+                      WRK-ABEND
+                 IF WRK-DEVE-ABORTAR
+                    PERFORM 0900-ABORTAR-PROCESSAMENTO
+                 END-IF
+                 MOVE NAI-REG TO WRK-NOME
+                 PERFORM 0220-VALIDAR-NOME
+              END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+      *          Validar WRK-NOME contra o NAME-MASTER
+      *----------------------------------------------------------------*
+       0220-VALIDAR-NOME.
+
+           IF WRK-NOME = SPACES
+              PERFORM 0230-REJEITAR-NOME
+           ELSE
+              MOVE WRK-NOME TO NAM-NOME
+              READ NAME-MASTER-FILE
+                  INVALID KEY
+                      CONTINUE
+              END-READ
+              IF FS-NAMEM-OK
+                 PERFORM 0240-ACEITAR-NOME
+              ELSE
+                 PERFORM 0230-REJEITAR-NOME
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       0230-REJEITAR-NOME.
+
+           ADD 1 TO WRK-QTD-REJEITADOS.
+
+           IF WRK-MODO-LOTE
+              MOVE WRK-NOME TO REJ-NOME
+              IF WRK-NOME = SPACES
+                 MOVE 'NOME EM BRANCO' TO REJ-MOTIVO
+              ELSE
+                 MOVE 'NAO CADASTRADO' TO REJ-MOTIVO
+              END-IF
+              WRITE NOME-REJEITADO-REG
+              CALL 'PROGCOBU1' USING 'NAMESREJ.DAT' 'WRITE' FS-NAREJ
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           ELSE
+              IF WRK-NOME = SPACES
+                 DISPLAY 'NOME EM BRANCO. REJEITADO.'
+              ELSE
+                 DISPLAY 'NOME NAO CADASTRADO. REJEITADO.'
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       0240-ACEITAR-NOME.
+
+           ADD 1 TO WRK-QTD-ACEITOS.
+
+           IF WRK-MODO-LOTE
+              MOVE WRK-NOME TO NAO-REG
+              WRITE NAO-REG
+              CALL 'PROGCOBU1' USING 'NAMESOUT.DAT' 'WRITE' FS-NAOUT
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           ELSE
+              DISPLAY '------------------------'
+              DISPLAY 'NOME: ' WRK-NOME(1:30)
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
+      *----------------------------------------------------------------*
+       0300-FINALIZAR.
+
+           CLOSE NAME-MASTER-FILE.
+           CALL 'PROGCOBU1' USING 'NAMEMAST.DAT' 'CLOSE' FS-NAMEM
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           IF WRK-MODO-LOTE
+              CLOSE NAMES-IN-FILE NAMES-OUT-FILE NAMES-REJECT-FILE
+              CALL 'PROGCOBU1' USING 'NAMESIN.DAT' 'CLOSE' FS-NAMIN
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+              CALL 'PROGCOBU1' USING 'NAMESOUT.DAT' 'CLOSE' FS-NAOUT
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+              CALL 'PROGCOBU1' USING 'NAMESREJ.DAT' 'CLOSE' FS-NAREJ
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           END-IF.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'NOMES ACEITOS ..... : ' WRK-QTD-ACEITOS.
+           DISPLAY 'NOMES REJEITADOS ... : ' WRK-QTD-REJEITADOS.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
            STOP RUN.
-      *----------------------------------------------------------------* 
-      
