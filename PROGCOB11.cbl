@@ -0,0 +1,238 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOB11
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Conciliar o frete calculado pelo PROGCOB06 (extrato
+      * FREIGHT-COMPUTED) com a fatura da transportadora (CARRIER-
+      * BILLING), pedido a pedido, e reportar as diferencas acima da
+      * tolerancia permitida.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer
+      *                arquivo agora interrompe o processamento (0900-
+      *                ABORTAR-PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS As gravacoes de VAR-LINHA em 0100/0200 e o CLOSE
+      *                de FREIGHT-COMPUTED, CARRIER-BILLING e VARIANCE-
+      *                REPORT em 0300-FINALIZAR tambem passam a checar
+      *                o retorno do PROGCOBU1.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOB11.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION          SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT FREIGHT-COMPUTED
+               ASSIGN TO 'FRETECOMP.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-FCOMP.
+
+           SELECT CARRIER-BILLING
+               ASSIGN TO 'CARRIER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CAR-NUMERO
+               FILE STATUS IS FS-CARRI.
+
+           SELECT VARIANCE-REPORT
+               ASSIGN TO 'FRETEVAR.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VARIA.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  FREIGHT-COMPUTED.
+       COPY FATUREG.
+
+       FD  CARRIER-BILLING.
+       COPY CARREREG.
+
+       FD  VARIANCE-REPORT.
+       01  VAR-LINHA                  PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==FCOMP==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CARRI==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==VARIA==.
+
+       77  WRK-ABEND                PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                     VALUE 'S'.
+       77  WRK-FIM-FRETES            PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-FRETES             VALUE 'S'.
+
+       77  WRK-TOLERANCIA            PIC 9(04)V99  VALUE 5,00.
+       77  WRK-DIFERENCA             PIC S9(06)V99 VALUE ZEROS.
+       77  WRK-DIFERENCA-ABS         PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-DIFERENCA-ED          PIC -ZZZ.ZZ9,99.
+
+       77  WRK-QTDE-CONCILIADOS      PIC 9(06)     VALUE ZEROS.
+       77  WRK-QTDE-DIVERGENTES      PIC 9(06)     VALUE ZEROS.
+       77  WRK-QTDE-SEM-FATURA       PIC 9(06)     VALUE ZEROS.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-NAO-HA-MAIS-FRETES.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *                   Inicializar os Dados
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           OPEN INPUT  FREIGHT-COMPUTED.
+           CALL 'PROGCOBU1' USING 'FRETECOMP.DAT' 'OPEN' FS-FCOMP
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT  CARRIER-BILLING.
+           CALL 'PROGCOBU1' USING 'CARRIER.DAT' 'OPEN' FS-CARRI
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN OUTPUT VARIANCE-REPORT.
+           CALL 'PROGCOBU1' USING 'FRETEVAR.REL' 'OPEN' FS-VARIA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE SPACES TO VAR-LINHA.
+           STRING 'PEDIDO   FRETE CALC.   FRETE COBRADO   DIFERENCA'
+               DELIMITED BY SIZE INTO VAR-LINHA
+           END-STRING.
+           WRITE VAR-LINHA.
+           CALL 'PROGCOBU1' USING 'FRETEVAR.REL' 'WRITE' FS-VARIA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           PERFORM 0110-LER-FRETE-COMPUTADO.
+      *----------------------------------------------------------------*
+       0110-LER-FRETE-COMPUTADO.
+
+           READ FREIGHT-COMPUTED
+               AT END
+                   MOVE 'S' TO WRK-FIM-FRETES
+           END-READ.
+
+           IF NOT WRK-NAO-HA-MAIS-FRETES
+              CALL 'PROGCOBU1' USING 'FRETECOMP.DAT' 'READ' FS-FCOMP
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *         Buscar a fatura da transportadora e comparar
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+           MOVE FAT-NUMERO TO CAR-NUMERO.
+           READ CARRIER-BILLING
+               INVALID KEY
+                   MOVE ZEROS TO CAR-FRETE-COBRADO
+           END-READ.
+
+           IF FS-CARRI-NAO-ENCONTRADO
+              ADD 1 TO WRK-QTDE-SEM-FATURA
+              MOVE SPACES TO VAR-LINHA
+              STRING FAT-NUMERO DELIMITED BY SIZE
+                     '  SEM FATURA DA TRANSPORTADORA'
+                        DELIMITED BY SIZE
+                     INTO VAR-LINHA
+              END-STRING
+              WRITE VAR-LINHA
+              CALL 'PROGCOBU1' USING 'FRETEVAR.REL' 'WRITE' FS-VARIA
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0900-ABORTAR-PROCESSAMENTO
+              END-IF
+           ELSE
+              COMPUTE WRK-DIFERENCA =
+                      FAT-FRETE - CAR-FRETE-COBRADO
+              MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ABS
+              IF WRK-DIFERENCA < 0
+                 COMPUTE WRK-DIFERENCA-ABS = WRK-DIFERENCA * -1
+              END-IF
+
+              IF WRK-DIFERENCA-ABS > WRK-TOLERANCIA
+                 ADD 1 TO WRK-QTDE-DIVERGENTES
+                 MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ED
+                 MOVE SPACES TO VAR-LINHA
+                 STRING FAT-NUMERO          DELIMITED BY SIZE
+                        '   '                DELIMITED BY SIZE
+                        FAT-FRETE            DELIMITED BY SIZE
+                        '        '           DELIMITED BY SIZE
+                        CAR-FRETE-COBRADO    DELIMITED BY SIZE
+                        '       '            DELIMITED BY SIZE
+                        WRK-DIFERENCA-ED     DELIMITED BY SIZE
+                        INTO VAR-LINHA
+                 END-STRING
+                 WRITE VAR-LINHA
+                 CALL 'PROGCOBU1' USING 'FRETEVAR.REL' 'WRITE' FS-VARIA
+                      WRK-ABEND
+                 IF WRK-DEVE-ABORTAR
+                    PERFORM 0900-ABORTAR-PROCESSAMENTO
+                 END-IF
+              ELSE
+                 ADD 1 TO WRK-QTDE-CONCILIADOS
+              END-IF
+           END-IF.
+
+           PERFORM 0110-LER-FRETE-COMPUTADO.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
+      *----------------------------------------------------------------*
+       0300-FINALIZAR.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'PEDIDOS CONCILIADOS   ' WRK-QTDE-CONCILIADOS.
+           DISPLAY 'PEDIDOS DIVERGENTES   ' WRK-QTDE-DIVERGENTES.
+           DISPLAY 'PEDIDOS SEM FATURA    ' WRK-QTDE-SEM-FATURA.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+           CLOSE FREIGHT-COMPUTED CARRIER-BILLING VARIANCE-REPORT.
+           CALL 'PROGCOBU1' USING 'FRETECOMP.DAT' 'CLOSE' FS-FCOMP
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'CARRIER.DAT' 'CLOSE' FS-CARRI
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'FRETEVAR.REL' 'CLOSE' FS-VARIA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0900-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           STOP RUN.
