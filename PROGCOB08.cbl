@@ -3,9 +3,30 @@
       * AUTHOR  : EMANUEL
       * DATA    : 17.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Criar uma tabuada.
+      * OBJETIVO: Criar uma tabuada (multiplicacao ou divisao) para um
+      * numero ou uma faixa de numeros, com faixa superior informada e
+      * relatorio paginado opcional para o caderno de referencia.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 17.01.2023 EAS Versao inicial - tabuada de 1 a 10 na tela.
+      * 01.02.2023 EAS Faixa superior informada; modo relatorio
+      *                paginado para uma faixa de numeros; modo
+      *                divisao alem de multiplicacao.
+      * 01.02.2023 EAS Troca de STOP RUN por GOBACK em 0001-PRINCIPAL,
+      *                para o programa poder ser chamado por CALL a
+      *                partir de PROGCOB01 sem encerrar o run unit.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro no relatorio
+      *                agora interrompe o processamento (0900-ABORTAR-
+      *                PROCESSAMENTO) em vez de so ser exibido.
+      * 09.08.2026 EAS 0900-ABORTAR-PROCESSAMENTO passa a terminar com
+      *                GOBACK em vez de STOP RUN, para nao encerrar o
+      *                run unit inteiro quando o programa e chamado
+      *                pelo PROGCOB01.
+      * 09.08.2026 EAS As gravacoes de cabecalho e rodape em 0240/0250
+      *                e o CLOSE de REPORT-FILE em 0300-FINALIZAR tam-
+      *                bem passam a checar o retorno do PROGCOBU1.
       *----------------------------------------------------------------*
-      *----------------------------------------------------------------* 
        IDENTIFICATION         DIVISION.
       *----------------------------------------------------------------*
        PROGRAM-ID.            PROGCOB08.
@@ -15,45 +36,242 @@
        CONFIGURATION          SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO 'TABUADA.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABUA.
+
+           SELECT SITE-PARM-FILE
+               ASSIGN TO 'SITE.PARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SITEP.
+      *----------------------------------------------------------------*
        DATA                   DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE        SECTION. 
-       77 WRK-NUMERO      PIC 9(04)     VALUE ZEROS.
-       77 WRK-CONTADOR    PIC 9(04)     VALUE 1.       
-       77 WRK-RESUL       PIC 9(04)     VALUE ZEROS.
-          
-      *----------------------------------------------------------------* 
-        PROCEDURE             DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  REPORT-FILE.
+       01  REL-LINHA                 PIC X(80).
+
+       FD  SITE-PARM-FILE.
+       COPY SITEPARM.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==TABUA==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SITEP==.
+
+       77  WRK-ABEND             PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                  VALUE 'S'.
+       77  WRK-NUMERO            PIC 9(04)     VALUE ZEROS.
+       77  WRK-NUMERO-FINAL       PIC 9(04)     VALUE ZEROS.
+       77  WRK-CONTADOR          PIC 9(04)     VALUE 1.
+       77  WRK-LIMITE-SUPERIOR    PIC 9(04)     VALUE 10.
+       77  WRK-RESUL             PIC 9(06)     VALUE ZEROS.
+       77  WRK-QUOCIENTE          PIC 9(06)     VALUE ZEROS.
+       77  WRK-RESTO              PIC 9(04)     VALUE ZEROS.
+
+       77  WRK-OPERACAO           PIC X(01)     VALUE 'M'.
+           88  WRK-MULTIPLICACAO                 VALUE 'M'.
+           88  WRK-DIVISAO                        VALUE 'D'.
+       77  WRK-MODO               PIC X(01)     VALUE 'T'.
+           88  WRK-MODO-TELA                      VALUE 'T'.
+           88  WRK-MODO-RELATORIO                  VALUE 'R'.
+
+       77  WRK-LINHAS-PAGINA       PIC 9(02)     VALUE ZEROS.
+       77  WRK-PAGINA             PIC 9(04)     VALUE ZEROS.
+
+       01  WRK-CAB1.
+           03  FILLER              PIC X(20) VALUE
+               'RELATORIO DE TABUADA'.
+           03  FILLER              PIC X(10) VALUE 'PAGINA: '.
+           03  WRK-CAB-PAGINA      PIC ZZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE             DIVISION.
+      *----------------------------------------------------------------*
        0001-PRINCIPAL.
 
             PERFORM 0100-INICIALIZAR.
-             IF WRK-NUMERO > 0 
+            IF WRK-NUMERO > 0
                PERFORM 0200-PROCESSAR
-            END-IF.  
-               PERFORM 0300-FINALIZAR
-            STOP RUN.
-      *----------------------------------------------------------------* 
-      *                   Inicializar a Tabuada                         
-      *----------------------------------------------------------------*
-       0100-INICIALIZAR.    
-            DISPLAY 'DIGITE O NUMERO..... : '.
+            END-IF.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+      *----------------------------------------------------------------*
+      *                   Inicializar a Tabuada
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+            OPEN INPUT SITE-PARM-FILE.
+            IF FS-SITEP-OK
+               READ SITE-PARM-FILE
+                   AT END
+                       MOVE 'C' TO PARM-DECIMAL-CHAR
+               END-READ
+               CLOSE SITE-PARM-FILE
+            ELSE
+               MOVE 'C' TO PARM-DECIMAL-CHAR
+            END-IF.
+
+            DISPLAY 'OPERACAO (M=MULTIPLICACAO / D=DIVISAO) ... : '.
+            ACCEPT WRK-OPERACAO.
+
+            DISPLAY 'MODO (T=TELA / R=RELATORIO) .............. : '.
+            ACCEPT WRK-MODO.
+
+            DISPLAY 'LIMITE SUPERIOR DA TABUADA (1 A 9999) ..... : '.
+            ACCEPT WRK-LIMITE-SUPERIOR.
+
+            DISPLAY 'DIGITE O NUMERO INICIAL..... : '.
             ACCEPT WRK-NUMERO.
-      *----------------------------------------------------------------* 
-      *            Calculando a Tabuada.          
-      *----------------------------------------------------------------*  
-       0200-PROCESSAR.    
+
+            IF WRK-MODO-RELATORIO
+               DISPLAY 'DIGITE O NUMERO FINAL DA FAIXA..... : '
+               ACCEPT WRK-NUMERO-FINAL
+               OPEN OUTPUT REPORT-FILE
+               CALL 'PROGCOBU1' USING 'TABUADA.REL' 'OPEN' FS-TABUA
+                    WRK-ABEND
+               IF WRK-DEVE-ABORTAR
+                  PERFORM 0900-ABORTAR-PROCESSAMENTO
+               END-IF
+            ELSE
+               MOVE WRK-NUMERO TO WRK-NUMERO-FINAL
+            END-IF.
+      *----------------------------------------------------------------*
+      *            Calculando a Tabuada para a faixa de numeros
+      *----------------------------------------------------------------*
+       0200-PROCESSAR.
+
+            PERFORM UNTIL WRK-NUMERO > WRK-NUMERO-FINAL
+               PERFORM 0210-CALCULAR-TABUADA-NUMERO
+               ADD 1 TO WRK-NUMERO
+            END-PERFORM.
+      *----------------------------------------------------------------*
+      *          Calcular a tabuada (multiplicacao ou divisao) de
+      *          um numero, da linha 1 ate o limite superior
+      *----------------------------------------------------------------*
+       0210-CALCULAR-TABUADA-NUMERO.
+
             PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                            UNTIL WRK-CONTADOR > 10
-               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                            UNTIL WRK-CONTADOR > WRK-LIMITE-SUPERIOR
+               PERFORM 0220-CALCULAR-LINHA
+               PERFORM 0230-EMITIR-LINHA
             END-PERFORM.
+      *----------------------------------------------------------------*
+       0220-CALCULAR-LINHA.
+
+            IF WRK-MULTIPLICACAO
+               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
+            ELSE
+               COMPUTE WRK-QUOCIENTE = WRK-NUMERO / WRK-CONTADOR
+               COMPUTE WRK-RESTO = WRK-NUMERO -
+                       (WRK-QUOCIENTE * WRK-CONTADOR)
+            END-IF.
+      *----------------------------------------------------------------*
+      *          Emitir uma linha da tabuada, na tela ou paginada
+      *          no relatorio
+      *----------------------------------------------------------------*
+       0230-EMITIR-LINHA.
+
+            IF WRK-MODO-TELA
+               IF WRK-MULTIPLICACAO
+                  DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = '
+                          WRK-RESUL
+               ELSE
+                  DISPLAY WRK-NUMERO ' / ' WRK-CONTADOR ' = '
+                          WRK-QUOCIENTE ' RESTO ' WRK-RESTO
+               END-IF
+            ELSE
+               IF WRK-LINHAS-PAGINA = ZEROS
+                  PERFORM 0240-ESCREVER-CABECALHO
+               END-IF
 
-      *----------------------------------------------------------------* 
-      *                   Finalizando o processamento                     
+               MOVE SPACES TO REL-LINHA
+               IF WRK-MULTIPLICACAO
+                  STRING WRK-NUMERO   DELIMITED BY SIZE
+                         ' X '        DELIMITED BY SIZE
+                         WRK-CONTADOR DELIMITED BY SIZE
+                         ' = '        DELIMITED BY SIZE
+                         WRK-RESUL    DELIMITED BY SIZE
+                         INTO REL-LINHA
+                  END-STRING
+               ELSE
+                  STRING WRK-NUMERO    DELIMITED BY SIZE
+                         ' / '         DELIMITED BY SIZE
+                         WRK-CONTADOR  DELIMITED BY SIZE
+                         ' = '         DELIMITED BY SIZE
+                         WRK-QUOCIENTE DELIMITED BY SIZE
+                         ' RESTO '     DELIMITED BY SIZE
+                         WRK-RESTO     DELIMITED BY SIZE
+                         INTO REL-LINHA
+                  END-STRING
+               END-IF
+
+               WRITE REL-LINHA
+               CALL 'PROGCOBU1' USING 'TABUADA.REL' 'WRITE' FS-TABUA
+                    WRK-ABEND
+               IF WRK-DEVE-ABORTAR
+                  PERFORM 0900-ABORTAR-PROCESSAMENTO
+               END-IF
+
+               ADD 1 TO WRK-LINHAS-PAGINA
+               IF WRK-LINHAS-PAGINA >= 20
+                  PERFORM 0250-ESCREVER-RODAPE
+               END-IF
+            END-IF.
+      *----------------------------------------------------------------*
+       0240-ESCREVER-CABECALHO.
+
+            ADD 1 TO WRK-PAGINA.
+            MOVE WRK-PAGINA TO WRK-CAB-PAGINA.
+            WRITE REL-LINHA FROM WRK-CAB1.
+            CALL 'PROGCOBU1' USING 'TABUADA.REL' 'WRITE' FS-TABUA
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+      *----------------------------------------------------------------*
+       0250-ESCREVER-RODAPE.
+
+            MOVE SPACES TO REL-LINHA.
+            STRING 'FIM DA PAGINA ' WRK-CAB-PAGINA
+                DELIMITED BY SIZE INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            CALL 'PROGCOBU1' USING 'TABUADA.REL' 'WRITE' FS-TABUA
+                 WRK-ABEND.
+            IF WRK-DEVE-ABORTAR
+               PERFORM 0900-ABORTAR-PROCESSAMENTO
+            END-IF.
+
+            MOVE ZEROS TO WRK-LINHAS-PAGINA.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
       *----------------------------------------------------------------*
        0300-FINALIZAR.
 
-               DISPLAY '-------------------'.
-               DISPLAY 'FINAL DE PROCESSAMENTO'.
\ No newline at end of file
+            IF WRK-MODO-RELATORIO
+               IF WRK-LINHAS-PAGINA > ZEROS
+                  PERFORM 0250-ESCREVER-RODAPE
+               END-IF
+               CLOSE REPORT-FILE
+               CALL 'PROGCOBU1' USING 'TABUADA.REL' 'CLOSE' FS-TABUA
+                    WRK-ABEND
+               IF WRK-DEVE-ABORTAR
+                  PERFORM 0900-ABORTAR-PROCESSAMENTO
+               END-IF
+            END-IF.
+
+            DISPLAY '-------------------'.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0900-ABORTAR-PROCESSAMENTO.
+
+            DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+            GOBACK.
