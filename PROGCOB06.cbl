@@ -3,9 +3,51 @@
       * AUTHOR  : EMANUEL
       * DATA    : 17.01.2023
       *----------------------------------------------------------------*
-      * OBJETIVO: Usar o comando EVALUATE.
+      * OBJETIVO: Calcular o frete de um pedido.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Frete por estado passou a vir do arquivo
+      *                indexado FRETE-RATE (27 UFs) em vez do
+      *                EVALUATE fixo com apenas SP/RJ/RS.
+      * 01.02.2023 EAS Programa convertido para rodada batch: le o
+      *                arquivo de transacao PEDIDOS e grava o
+      *                INVOICE-REPORT com totais por pagina.
+      * 01.02.2023 EAS Frete passou a considerar tambem o peso do
+      *                pedido (PESO-RATE) e a sobretaxa por categoria
+      *                de produto (PRODUCT-CATEGORY), alem da taxa
+      *                fixa de entrega (FR-TAXA-FIXA) do FRETE-RATE.
+      * 01.02.2023 EAS Frete calculado tambem e gravado no extrato
+      *                FREIGHT-COMPUTED, usado pelo PROGCOB11 na
+      *                conciliacao com a fatura da transportadora.
+      * 01.02.2023 EAS Gravado o total geral de frete e a quantidade
+      *                de pedidos em FREIGHT-TOTAL-EXTRACT, para uso
+      *                do PROGCOB14 no fechamento do GL.
+      * 01.02.2023 EAS Troca de STOP RUN por GOBACK em 0001-PRINCIPAL,
+      *                para o programa poder ser chamado por CALL a
+      *                partir de PROGCOB01 sem encerrar o run unit.
+      * 09.08.2026 EAS O retorno de PROGCOBU1 passou a ser efetivamente
+      *                testado: um FILE STATUS de erro em qualquer dos
+      *                arquivos abertos agora interrompe o processa-
+      *                mento (0950-ABORTAR-PROCESSAMENTO) em vez de so
+      *                ser exibido.
+      * 09.08.2026 EAS WRK-FIM-PEDIDOS passa a ser zerado em 0100-
+      *                INICIALIZAR, evitando que uma chamada anterior
+      *                do programa, dentro do mesmo run unit, deixasse
+      *                a sentinela travada em 'S' e mascarasse a
+      *                leitura de PEDIDOS-FILE. As gravacoes de
+      *                cabecalho, rodape e das linhas de totais em
+      *                0221/0222/0300 passaram a checar o retorno do
+      *                PROGCOBU1, que ja era checado nas demais
+      *                gravacoes deste programa.
+      * 09.08.2026 EAS 0950-ABORTAR-PROCESSAMENTO passa a terminar com
+      *                GOBACK em vez de STOP RUN, para nao encerrar o
+      *                run unit inteiro quando o programa e chamado
+      *                pelo PROGCOB01.
+      * 09.08.2026 EAS O CLOSE de PEDIDOS, FRETE-RATE, PESO-RATE,
+      *                CATEGORIA, INVOICE-REPORT, FREIGHT-COMPUTED e
+      *                FREIGHT-TOTAL-EXTRACT em 0300-FINALIZAR tambem
+      *                passa a checar o retorno do PROGCOBU1.
       *----------------------------------------------------------------*
-      *----------------------------------------------------------------* 
        IDENTIFICATION         DIVISION.
       *----------------------------------------------------------------*
        PROGRAM-ID.            PROGCOB06.
@@ -15,69 +57,465 @@
        CONFIGURATION          SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS-FILE
+               ASSIGN TO 'PEDIDOS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
+
+           SELECT FRETE-RATE-FILE
+               ASSIGN TO 'FRETERATE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FR-UF
+               FILE STATUS IS FS-FRETE.
+
+           SELECT PESO-RATE-FILE
+               ASSIGN TO 'PESORATE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PZ-CATEGORIA
+               FILE STATUS IS FS-PESO.
+
+           SELECT CATEGORIA-FILE
+               ASSIGN TO 'CATEGORIA.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CT-CATEGORIA
+               FILE STATUS IS FS-CATEG.
+
+           SELECT INVOICE-REPORT
+               ASSIGN TO 'INVOICE.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELAT.
+
+           SELECT FREIGHT-COMPUTED
+               ASSIGN TO 'FRETECOMP.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-FCOMP.
+
+           SELECT SITE-PARM-FILE
+               ASSIGN TO 'SITE.PARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SITEP.
+
+           SELECT FREIGHT-TOTAL-EXTRACT
+               ASSIGN TO 'FRETETOT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-FTOTA.
+      *----------------------------------------------------------------*
        DATA                   DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE        SECTION. 
-       77 WRK-PRODUTO     PIC X(20)     VALUE SPACES.
-       77 WRK-VALOR       PIC 9(06)V99  VALUE ZEROS.       
-       77 WRK-UF          PIC X(02)     VALUE SPACES.
-       77 WRK-FRETE       PIC 9(04)V99  VALUE ZEROS.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+       FILE                   SECTION.
+      *----------------------------------------------------------------*
+       FD  PEDIDOS-FILE.
+       COPY PEDIDREG.
+
+       FD  FRETE-RATE-FILE.
+       COPY FRETEREG.
+
+       FD  PESO-RATE-FILE.
+       COPY PESOREG.
+
+       FD  CATEGORIA-FILE.
+       COPY CATEGREG.
+
+       FD  INVOICE-REPORT.
+       01  REL-LINHA                  PIC X(80).
+
+       FD  FREIGHT-COMPUTED.
+       COPY FATUREG.
+
+       FD  SITE-PARM-FILE.
+       COPY SITEPARM.
+
+       FD  FREIGHT-TOTAL-EXTRACT.
+       01  FTO-REG.
+           03  FTO-TOTAL                  PIC 9(09)V99.
+           03  FTO-QT                     PIC 9(06).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==PEDIDOS==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==FRETE==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==PESO==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==CATEG==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==RELAT==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==SITEP==.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==FTOTA==.
+
+       77  WRK-BUFFER-ED            PIC X(20)     VALUE SPACES.
+       COPY FILESTAT REPLACING ==:ARQ:== BY ==FCOMP==.
+
+       77  WRK-ABEND               PIC X(01)     VALUE 'N'.
+           88  WRK-DEVE-ABORTAR                    VALUE 'S'.
+       77  WRK-FIM-PEDIDOS         PIC X(01)     VALUE 'N'.
+           88  WRK-NAO-HA-MAIS-PEDIDOS            VALUE 'S'.
+
+       77  WRK-PRODUTO              PIC X(20)     VALUE SPACES.
+       77  WRK-VALOR                PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-PESO                 PIC 9(04)V999 VALUE ZEROS.
+       77  WRK-UF                   PIC X(02)     VALUE SPACES.
+       77  WRK-FRETE                PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-FRETE-VALOR          PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-FRETE-PESO           PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-FRETE-ED             PIC ZZZ.ZZ9,99.
+
+       77  WRK-LINHAS-PAGINA        PIC 9(02)     VALUE ZEROS.
+       77  WRK-PAGINA               PIC 9(04)     VALUE ZEROS.
+       77  WRK-TOTAL-PAGINA         PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-TOTAL-PAGINA-ED      PIC ZZZ.ZZZ.ZZ9,99.
+       77  WRK-TOTAL-GERAL          PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-TOTAL-GERAL-ED       PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-QTDE-PEDIDOS         PIC 9(06)     VALUE ZEROS.
+
+       01  WRK-CAB1.
+           03  FILLER               PIC X(20) VALUE
+               'RELATORIO DE FRETES'.
+           03  FILLER               PIC X(10) VALUE 'PAGINA: '.
+           03  WRK-CAB-PAGINA       PIC ZZZ9.
+       01  WRK-CAB2.
+           03  FILLER               PIC X(08) VALUE 'PEDIDO'.
+           03  FILLER               PIC X(22) VALUE 'PRODUTO'.
+           03  FILLER               PIC X(04) VALUE 'UF'.
+           03  FILLER               PIC X(14) VALUE 'VALOR'.
+           03  FILLER               PIC X(14) VALUE 'FRETE'.
+      *----------------------------------------------------------------*
         PROCEDURE             DIVISION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
         0001-PRINCIPAL.
 
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-NAO-HA-MAIS-PEDIDOS.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
-      *----------------------------------------------------------------* 
-      *                   Inicializar os Dados                             
+           GOBACK.
+      *----------------------------------------------------------------*
+      *                   Inicializar os Dados
       *----------------------------------------------------------------*
         0100-INICIALIZAR.
 
-            DISPLAY 'PRODUTO COMPRADO : '. 
-              ACCEPT WRK-PRODUTO. 
-            DISPLAY 'VALOR DO PRODUTO : '.
-             ACCEPT WRK-VALOR.
-            DISPLAY 'ESTADO DE ENTREGA (SP/RJ/RS) : '.
-             ACCEPT WRK-UF.
-
-             DISPLAY  '--------- SAIDA DE DADOS ---------'.
-             DISPLAY 'PRODUTO         : ' WRK-PRODUTO.
-             DISPLAY 'VALOR           : ' WRK-VALOR.
-             DISPLAY 'ESTADO          : ' WRK-UF.
-             
-      *----------------------------------------------------------------* 
-      *            Calculando o Frete com o EVALUATE              
-      *----------------------------------------------------------------*  
+           MOVE 'N' TO WRK-FIM-PEDIDOS.
+
+           OPEN INPUT  PEDIDOS-FILE.
+           CALL 'PROGCOBU1' USING 'PEDIDOS.DAT' 'OPEN' FS-PEDIDOS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT  FRETE-RATE-FILE.
+           CALL 'PROGCOBU1' USING 'FRETERATE.DAT' 'OPEN' FS-FRETE
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT  PESO-RATE-FILE.
+           CALL 'PROGCOBU1' USING 'PESORATE.DAT' 'OPEN' FS-PESO
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT  CATEGORIA-FILE.
+           CALL 'PROGCOBU1' USING 'CATEGORIA.DAT' 'OPEN' FS-CATEG
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN OUTPUT INVOICE-REPORT.
+           CALL 'PROGCOBU1' USING 'INVOICE.REL' 'OPEN' FS-RELAT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN OUTPUT FREIGHT-COMPUTED.
+           CALL 'PROGCOBU1' USING 'FRETECOMP.DAT' 'OPEN' FS-FCOMP
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           OPEN INPUT SITE-PARM-FILE.
+           IF FS-SITEP-OK
+              READ SITE-PARM-FILE
+                  AT END
+                      MOVE 'C' TO PARM-DECIMAL-CHAR
+              END-READ
+              CLOSE SITE-PARM-FILE
+           ELSE
+              MOVE 'C' TO PARM-DECIMAL-CHAR
+           END-IF.
+
+           OPEN OUTPUT FREIGHT-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'FRETETOT.DAT' 'OPEN' FS-FTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE ZEROS TO WRK-PAGINA.
+           PERFORM 0110-LER-PEDIDO.
+      *----------------------------------------------------------------*
+      *                   Ler proximo pedido
+      *----------------------------------------------------------------*
+        0110-LER-PEDIDO.
+
+           READ PEDIDOS-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-PEDIDOS
+           END-READ.
+
+           IF NOT WRK-NAO-HA-MAIS-PEDIDOS
+              CALL 'PROGCOBU1' USING 'PEDIDOS.DAT' 'READ' FS-PEDIDOS
+                   WRK-ABEND
+              IF WRK-DEVE-ABORTAR
+                 PERFORM 0950-ABORTAR-PROCESSAMENTO
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *            Calculando o Frete de cada Pedido
+      *----------------------------------------------------------------*
        0200-PROCESSAR.
 
-              EVALUATE WRK-UF
-                 WHEN 'SP'
-                   COMPUTE WRK-FRETE =    WRK-VALOR * 1,10
-                 WHEN 'RJ'
-                   COMPUTE WRK-FRETE =    WRK-VALOR * 1,15
-                 WHEN 'RS'
-                   COMPUTE WRK-FRETE =    WRK-VALOR * 1,20
-                 WHEN OTHER
-                       DISPLAY 'NAO PODEMOS ENTREGAR NESSE ESTADO.'
-              END-EVALUATE.
-                
-               DISPLAY '-------------------'.
-                   IF WRK-FRETE NOT EQUAL 0 
-                       DISPLAY 'VALOR DO PRODUTO COM FRETE   ' WRK-FRETE
-                   END-IF.
-      
-               DISPLAY '-------------------'.               
-           
-      *----------------------------------------------------------------* 
-      *                   Finalizando o processamento                     
+           MOVE PED-PRODUTO   TO WRK-PRODUTO.
+           MOVE PED-VALOR     TO WRK-VALOR.
+           MOVE PED-PESO      TO WRK-PESO.
+           MOVE PED-UF        TO WRK-UF.
+           MOVE ZEROS         TO WRK-FRETE WRK-FRETE-VALOR
+                                  WRK-FRETE-PESO.
+
+           MOVE WRK-UF TO FR-UF.
+           READ FRETE-RATE-FILE
+               INVALID KEY
+                   DISPLAY 'NAO PODEMOS ENTREGAR NESSE ESTADO: '
+                            WRK-UF
+           END-READ.
+
+           IF FS-FRETE-OK
+              PERFORM 0210-CALCULAR-FRETE
+              PERFORM 0220-IMPRIMIR-LINHA
+              PERFORM 0230-GRAVAR-FRETECOMP
+           END-IF.
+
+           PERFORM 0110-LER-PEDIDO.
+      *----------------------------------------------------------------*
+      *     Formula do frete: multiplicador de UF + peso por categoria
+      *     + sobretaxa de categoria + taxa fixa da UF, com piso
+      *----------------------------------------------------------------*
+       0210-CALCULAR-FRETE.
+
+           COMPUTE WRK-FRETE-VALOR = WRK-VALOR * FR-MULTIPLICADOR.
+
+           MOVE PED-CATEGORIA TO PZ-CATEGORIA.
+           READ PESO-RATE-FILE
+               INVALID KEY
+                   MOVE ZEROS TO PZ-VALOR-POR-KG
+           END-READ.
+           COMPUTE WRK-FRETE-PESO = WRK-PESO * PZ-VALOR-POR-KG.
+
+           MOVE PED-CATEGORIA TO CT-CATEGORIA.
+           READ CATEGORIA-FILE
+               INVALID KEY
+                   MOVE ZEROS TO CT-SOBRETAXA
+           END-READ.
+
+           COMPUTE WRK-FRETE = WRK-FRETE-VALOR + WRK-FRETE-PESO
+                              + CT-SOBRETAXA + FR-TAXA-FIXA.
+
+           IF WRK-FRETE < FR-MINIMO
+              MOVE FR-MINIMO TO WRK-FRETE
+           END-IF.
+      *----------------------------------------------------------------*
+      *                Escrever uma linha do relatorio
+      *----------------------------------------------------------------*
+       0220-IMPRIMIR-LINHA.
+
+           IF WRK-LINHAS-PAGINA = ZEROS
+              PERFORM 0221-ESCREVER-CABECALHO
+           END-IF.
+
+           MOVE WRK-FRETE TO WRK-FRETE-ED.
+           MOVE WRK-FRETE-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-FRETE-ED.
+
+           MOVE SPACES TO REL-LINHA.
+           STRING PED-NUMERO            DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WRK-PRODUTO           DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WRK-UF                DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WRK-VALOR             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WRK-FRETE-ED          DELIMITED BY SIZE
+                  INTO REL-LINHA
+           END-STRING.
+
+           WRITE REL-LINHA.
+           CALL 'PROGCOBU1' USING 'INVOICE.REL' 'WRITE' FS-RELAT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           ADD 1 TO WRK-LINHAS-PAGINA WRK-QTDE-PEDIDOS.
+           ADD WRK-FRETE TO WRK-TOTAL-PAGINA WRK-TOTAL-GERAL.
+
+           IF WRK-LINHAS-PAGINA >= 20
+              PERFORM 0222-ESCREVER-RODAPE
+           END-IF.
+      *----------------------------------------------------------------*
+       0221-ESCREVER-CABECALHO.
+
+           ADD 1 TO WRK-PAGINA.
+           MOVE WRK-PAGINA TO WRK-CAB-PAGINA.
+
+           WRITE REL-LINHA FROM WRK-CAB1.
+           CALL 'PROGCOBU1' USING 'INVOICE.REL' 'WRITE' FS-RELAT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           WRITE REL-LINHA FROM WRK-CAB2.
+           CALL 'PROGCOBU1' USING 'INVOICE.REL' 'WRITE' FS-RELAT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+       0222-ESCREVER-RODAPE.
+
+           MOVE WRK-TOTAL-PAGINA TO WRK-TOTAL-PAGINA-ED.
+           MOVE WRK-TOTAL-PAGINA-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-TOTAL-PAGINA-ED.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'TOTAL DA PAGINA: ' DELIMITED BY SIZE
+                  WRK-TOTAL-PAGINA-ED DELIMITED BY SIZE
+                  INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           CALL 'PROGCOBU1' USING 'INVOICE.REL' 'WRITE' FS-RELAT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE ZEROS TO WRK-LINHAS-PAGINA WRK-TOTAL-PAGINA.
+      *----------------------------------------------------------------*
+      *     Gravar o extrato de frete computado (base da conciliacao)
+      *----------------------------------------------------------------*
+       0230-GRAVAR-FRETECOMP.
+
+           MOVE PED-NUMERO     TO FAT-NUMERO.
+           MOVE WRK-PRODUTO    TO FAT-PRODUTO.
+           MOVE WRK-UF         TO FAT-UF.
+           MOVE WRK-VALOR      TO FAT-VALOR.
+           MOVE WRK-PESO       TO FAT-PESO.
+           MOVE WRK-FRETE      TO FAT-FRETE.
+
+           WRITE FATURA-REG.
+           CALL 'PROGCOBU1' USING 'FRETECOMP.DAT' 'WRITE' FS-FCOMP
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *                   Finalizando o processamento
       *----------------------------------------------------------------*
        0300-FINALIZAR.
 
-               DISPLAY '-------------------'.
-               DISPLAY 'FINAL DE PROCESSAMENTO'.
+           IF WRK-LINHAS-PAGINA > ZEROS
+              PERFORM 0222-ESCREVER-RODAPE
+           END-IF.
+
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED.
+           MOVE WRK-TOTAL-GERAL-ED TO WRK-BUFFER-ED.
+           PERFORM 0900-FORMATAR-VALOR-SITE.
+           MOVE WRK-BUFFER-ED TO WRK-TOTAL-GERAL-ED.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'TOTAL GERAL: '     DELIMITED BY SIZE
+                  WRK-TOTAL-GERAL-ED  DELIMITED BY SIZE
+                  INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           CALL 'PROGCOBU1' USING 'INVOICE.REL' 'WRITE' FS-RELAT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           MOVE WRK-TOTAL-GERAL  TO FTO-TOTAL.
+           MOVE WRK-QTDE-PEDIDOS TO FTO-QT.
+           WRITE FTO-REG.
+           CALL 'PROGCOBU1' USING 'FRETETOT.DAT' 'WRITE' FS-FTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+
+           DISPLAY '-------------------'.
+           DISPLAY 'PEDIDOS FATURADOS    ' WRK-QTDE-PEDIDOS.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+           CLOSE PEDIDOS-FILE FRETE-RATE-FILE PESO-RATE-FILE
+                 CATEGORIA-FILE INVOICE-REPORT FREIGHT-COMPUTED
+                 FREIGHT-TOTAL-EXTRACT.
+           CALL 'PROGCOBU1' USING 'PEDIDOS.DAT' 'CLOSE' FS-PEDIDOS
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'FRETERATE.DAT' 'CLOSE' FS-FRETE
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'PESORATE.DAT' 'CLOSE' FS-PESO
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'CATEGORIA.DAT' 'CLOSE' FS-CATEG
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'INVOICE.REL' 'CLOSE' FS-RELAT
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'FRETECOMP.DAT' 'CLOSE' FS-FCOMP
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+           CALL 'PROGCOBU1' USING 'FRETETOT.DAT' 'CLOSE' FS-FTOTA
+                WRK-ABEND.
+           IF WRK-DEVE-ABORTAR
+              PERFORM 0950-ABORTAR-PROCESSAMENTO
+           END-IF.
+      *----------------------------------------------------------------*
+      *          Ajustar um valor editado para o padrao decimal do
+      *          site (virgula ou ponto), sem recompilar o programa
+      *----------------------------------------------------------------*
+       0900-FORMATAR-VALOR-SITE.
+
+           CALL 'PROGCOBU2' USING WRK-BUFFER-ED PARM-DECIMAL-CHAR.
+      *----------------------------------------------------------------*
+      *          Interromper o processamento por erro de arquivo
+      *          irrecuperavel, sinalizado pelo PROGCOBU1
+      *----------------------------------------------------------------*
+       0950-ABORTAR-PROCESSAMENTO.
 
+           DISPLAY 'PROCESSAMENTO ABORTADO POR ERRO DE ARQUIVO.'.
+           GOBACK.
