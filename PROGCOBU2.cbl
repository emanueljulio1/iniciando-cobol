@@ -0,0 +1,65 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA: PROGCOBU2
+      * AUTHOR  : EMANUEL
+      * DATA    : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO: Rotina utilitaria comum que reformata uma string
+      * numerica ja editada (separador de milhar/decimal no padrao
+      * COMMA, conforme SPECIAL-NAMES dos programas da suite) para o
+      * padrao indicado no parametro de site SITE-PARM, trocando
+      * virgula e ponto quando o site estiver configurado para o
+      * padrao americano (PARM-DECIMAL-CHAR = 'P'). A clausula
+      * DECIMAL-POINT IS COMMA e resolvida em tempo de compilacao,
+      * portanto nao pode ser religada em tempo de execucao; esta
+      * rotina e a forma de dar ao site um padrao de saida configura-
+      * vel sem recompilar cada programa.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 01.02.2023 EAS Versao inicial.
+      *----------------------------------------------------------------*
+       IDENTIFICATION         DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.            PROGCOBU2.
+      *----------------------------------------------------------------*
+       ENVIRONMENT            DIVISION.
+      *----------------------------------------------------------------*
+       DATA                   DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-POS                PIC 9(04)     VALUE ZEROS.
+       77  WRK-CARACTER           PIC X(01)     VALUE SPACE.
+      *----------------------------------------------------------------*
+       LINKAGE                SECTION.
+      *----------------------------------------------------------------*
+       01  LK-VALOR-ED            PIC X(20).
+       01  LK-MODO-DECIMAL        PIC X(01).
+           88  LK-MODO-VIRGULA                VALUE 'C'.
+           88  LK-MODO-PONTO                   VALUE 'P'.
+      *----------------------------------------------------------------*
+       PROCEDURE              DIVISION USING LK-VALOR-ED
+                                             LK-MODO-DECIMAL.
+      *----------------------------------------------------------------*
+       0001-PRINCIPAL.
+
+           IF LK-MODO-PONTO
+              PERFORM 0100-TROCAR-PONTUACAO
+           END-IF.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+      *       Troca virgula <-> ponto mantendo as demais posicoes      *
+      *----------------------------------------------------------------*
+       0100-TROCAR-PONTUACAO.
+
+           PERFORM VARYING WRK-POS FROM 1 BY 1
+                   UNTIL WRK-POS > LENGTH OF LK-VALOR-ED
+              MOVE LK-VALOR-ED(WRK-POS:1) TO WRK-CARACTER
+              EVALUATE WRK-CARACTER
+                 WHEN ','
+                    MOVE '.' TO LK-VALOR-ED(WRK-POS:1)
+                 WHEN '.'
+                    MOVE ',' TO LK-VALOR-ED(WRK-POS:1)
+              END-EVALUATE
+           END-PERFORM.
+      *----------------------------------------------------------------*
