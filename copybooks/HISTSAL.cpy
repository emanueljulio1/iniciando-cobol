@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * COPY      : HISTSAL
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo SALARY-HISTORY,
+      * gravado a cada rodada de folha pelo PROGCOB04, para comparacao
+      * de reajustes ao longo do tempo.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:
+      * 09.08.2026 EAS Incluido HST-DATA (AAAAMMDD), com a data da
+      *                rodada em que o salario foi gravado, para
+      *                distinguir os registros de cada periodo.
+      *----------------------------------------------------------------*
+       01  HISTORICO-SALARIO-REG.
+           03  HST-NOME                   PIC X(20).
+           03  HST-DATA                   PIC 9(08).
+           03  HST-SALARIO-ED             PIC X(11).
