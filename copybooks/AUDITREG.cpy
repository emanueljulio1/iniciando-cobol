@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * COPY      : AUDITREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do AUDIT-LOG, uma linha por
+      * verificacao de acesso feita pelo PROGCOB07 (usuario, nivel,
+      * acao pedida, resultado e data/hora), para atender auditoria.
+      *----------------------------------------------------------------*
+       01  AUDIT-REG.
+           03  AUD-DATA                   PIC 9(08).
+           03  AUD-HORA                   PIC 9(06).
+           03  AUD-USUARIO                PIC X(20).
+           03  AUD-NIVEL                  PIC 9(02).
+           03  AUD-ACAO                   PIC X(10).
+           03  AUD-RESULTADO              PIC X(08).
