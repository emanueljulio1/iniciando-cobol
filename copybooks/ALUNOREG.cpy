@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * COPY      : ALUNOREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo de turma ROSTER,
+      * uma linha por aluno, com uma tabela OCCURS de notas e pesos
+      * para suportar qualquer quantidade de avaliacoes por periodo.
+      *----------------------------------------------------------------*
+       01  ALUNO-REG.
+           03  ALU-MATRICULA              PIC X(08).
+           03  ALU-NOME                   PIC X(20).
+           03  ALU-QTD-NOTAS               PIC 9(02).
+           03  ALU-AVALIACOES OCCURS 10 TIMES.
+               05  ALU-NOTA                PIC 9(02)V9.
+               05  ALU-PESO                PIC 9(01)V9.
