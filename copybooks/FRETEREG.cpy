@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPY      : FRETEREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado FRETE-RATE,
+      * chave FR-UF, com o multiplicador e a carga minima de frete de
+      * cada uma das 27 unidades da federacao, mais a taxa fixa de
+      * entrega (req. de excedente para area remota/dificil acesso).
+      *----------------------------------------------------------------*
+       01  FRETE-RATE-REG.
+           03  FR-UF                      PIC X(02).
+           03  FR-MULTIPLICADOR           PIC 9(01)V99.
+           03  FR-MINIMO                  PIC 9(04)V99.
+           03  FR-TAXA-FIXA               PIC 9(04)V99.
