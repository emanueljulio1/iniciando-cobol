@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * COPY      : BANCOREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro unico do arquivo BANK-DEPOSIT,
+      * valor depositado no banco no dia, usado pelo PROGCOB12 para
+      * conciliar com o total acumulado pelo PROGCOB09.
+      *----------------------------------------------------------------*
+       01  BANCO-REG.
+           03  BAN-VALOR-DEPOSITADO       PIC 9(09)V99.
