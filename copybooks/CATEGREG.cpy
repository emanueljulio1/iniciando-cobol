@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY      : CATEGREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo PRODUCT-CATEGORY,
+      * sobretaxa de manuseio por categoria de produto (fragil,
+      * volumoso, refrigerado etc.), chave CT-CATEGORIA, a ser somada
+      * ao frete ao lado do multiplicador de estado.
+      *----------------------------------------------------------------*
+       01  CATEGORIA-REG.
+           03  CT-CATEGORIA               PIC X(02).
+           03  CT-DESCRICAO               PIC X(15).
+           03  CT-SOBRETAXA               PIC 9(04)V99.
