@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * COPY      : CARREREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do extrato de faturamento da
+      * transportadora (CARRIER-BILLING), uma linha por pedido
+      * cobrado, usado pelo PROGCOB11 para conciliar com o frete
+      * calculado internamente.
+      *----------------------------------------------------------------*
+       01  CARRIER-REG.
+           03  CAR-NUMERO                 PIC 9(06).
+           03  CAR-FRETE-COBRADO          PIC 9(06)V99.
