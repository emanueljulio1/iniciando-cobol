@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * COPY      : NAMEREJ
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo NAMES-REJECT, nome e
+      * motivo da rejeicao, gravado pelo PROGCOB02 no modo de
+      * validacao em lote.
+      *----------------------------------------------------------------*
+       01  NOME-REJEITADO-REG.
+           03  REJ-NOME                  PIC X(30).
+           03  REJ-MOTIVO                PIC X(15).
