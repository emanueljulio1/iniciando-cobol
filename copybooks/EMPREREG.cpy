@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPY      : EMPREREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado EMPLOYEE-
+      * MASTER, chave DEPARTAMENTO+NOME. Usado pelo PROGCOB04 para
+      * processar a folha de pagamento em lote com subtotal por
+      * departamento.
+      *----------------------------------------------------------------*
+       01  EMPLOYEE-MASTER-REG.
+           03  EMP-CHAVE.
+               05  EMP-DEPARTAMENTO       PIC X(10).
+               05  EMP-NOME               PIC X(20).
+           03  EMP-SALARIO                PIC 9(06)V99.
