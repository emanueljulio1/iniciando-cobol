@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      * COPY      : USERMREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado USER-MASTER,
+      * chave USR-USUARIO, com o nivel de acesso real do usuario (em
+      * vez do nivel digitado no terminal), o PIN exigido para
+      * conceder o nivel ADM e a validade da concessao de acesso.
+      *----------------------------------------------------------------*
+       01  USER-MASTER-REG.
+           03  USR-USUARIO                PIC X(20).
+           03  USR-NIVEL                  PIC 9(02).
+               88  USR-NIVEL-ADM                       VALUE 01.
+               88  USR-NIVEL-USUARIO                   VALUE 02.
+               88  USR-NIVEL-SUPERVISOR                VALUE 03.
+           03  USR-PIN                    PIC X(06).
+           03  USR-DATA-CONCESSAO         PIC 9(08).
+           03  USR-HORA-CONCESSAO         PIC 9(06).
+           03  USR-LIMITE-MIN             PIC 9(04).
