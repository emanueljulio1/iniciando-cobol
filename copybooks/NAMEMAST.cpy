@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * COPY      : NAMEMAST
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado NAME-MASTER,
+      * chave NOME, usado pelo PROGCOB02 para validar um nome
+      * informado (interativo ou em lote) contra um cadastro real.
+      *----------------------------------------------------------------*
+       01  NAME-MASTER-REG.
+           03  NAM-NOME                  PIC X(30).
