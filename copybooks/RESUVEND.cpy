@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPY      : RESUVEND
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado SALES-
+      * SUMMARY, total e comissao acumulados por vendedor, chave
+      * RSV-VENDEDOR. O mesmo layout e usado no extrato sequencial
+      * lido pelo PROGCOB13 para montar o ranking de vendedores.
+      *----------------------------------------------------------------*
+       01  RESUMO-VENDEDOR-REG.
+           03  RSV-VENDEDOR                PIC X(05).
+           03  RSV-TOTAL                   PIC 9(09)V99.
+           03  RSV-QTD-VENDAS              PIC 9(06).
+           03  RSV-COMISSAO                PIC 9(08)V99.
