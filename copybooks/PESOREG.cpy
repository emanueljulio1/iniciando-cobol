@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * COPY      : PESOREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo PESO-RATE, tarifa de
+      * frete por peso aplicada conforme a categoria do produto
+      * (PED-CATEGORIA), chave PZ-CATEGORIA.
+      *----------------------------------------------------------------*
+       01  PESO-RATE-REG.
+           03  PZ-CATEGORIA               PIC X(02).
+           03  PZ-VALOR-POR-KG            PIC 9(03)V99.
