@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * COPY      : PEDIDREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo transacional
+      * PEDIDOS, uma linha por pedido a faturar no modo batch do
+      * PROGCOB06.
+      *----------------------------------------------------------------*
+       01  PEDIDO-REG.
+           03  PED-NUMERO                 PIC 9(06).
+           03  PED-PRODUTO                PIC X(20).
+           03  PED-CATEGORIA              PIC X(02).
+           03  PED-VALOR                  PIC 9(06)V99.
+           03  PED-PESO                   PIC 9(04)V999.
+           03  PED-UF                     PIC X(02).
