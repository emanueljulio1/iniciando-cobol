@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPY      : FILESTAT
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Campo padrao de FILE STATUS com as condicoes 88
+      * de uso comum a todos os arquivos do sistema. Este membro e
+      * incluido com COPY ... REPLACING ==:ARQ:== BY ==xxx== uma vez
+      * para cada arquivo do programa, gerando um campo FS-xxx proprio.
+      *----------------------------------------------------------------*
+       01  FS-:ARQ:                   PIC X(02)     VALUE '00'.
+           88  FS-:ARQ:-OK                           VALUE '00'.
+           88  FS-:ARQ:-FIM                           VALUE '10'.
+           88  FS-:ARQ:-NAO-ENCONTRADO                VALUE '23'.
+           88  FS-:ARQ:-DUPLICADO                      VALUE '22'.
