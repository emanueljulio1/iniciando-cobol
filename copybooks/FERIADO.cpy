@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * COPY      : FERIADO
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado HOLIDAY-
+      * FILE, chave DATA (AAAAMMDD), usado pelo PROGCOB10 para informar
+      * se uma data e feriado antes de uma rotina de lote decidir se
+      * roda ou nao no dia.
+      *----------------------------------------------------------------*
+       01  FERIADO-REG.
+           03  FER-DATA                  PIC 9(08).
+           03  FER-DESCRICAO             PIC X(30).
