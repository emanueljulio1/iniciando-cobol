@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPY      : MESNOME
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado MONTH-NAMES,
+      * chave IDIOMA+MES, usado pelo PROGCOB10 para buscar o nome do
+      * mes em mais de um idioma em vez de uma tabela fixa so em
+      * portugues.
+      *----------------------------------------------------------------*
+       01  MES-NOME-REG.
+           03  MNM-CHAVE.
+               05  MNM-IDIOMA             PIC X(02).
+               05  MNM-MES                PIC 9(02).
+           03  MNM-NOME                  PIC X(09).
