@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * COPY      : TRANSREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do TRANSCRIPT-MASTER, historico
+      * academico com uma linha por aluno a cada rodada do PROGCOB05,
+      * preservando a media, o status e a letra obtidos no periodo.
+      *----------------------------------------------------------------*
+       01  TRANSCRIPT-REG.
+           03  TRA-MATRICULA              PIC X(08).
+           03  TRA-NOME                   PIC X(20).
+           03  TRA-TERMO                   PIC X(06).
+           03  TRA-MEDIA                   PIC 9(02)V9.
+           03  TRA-STATUS                  PIC X(11).
+           03  TRA-LETRA                    PIC X(01).
