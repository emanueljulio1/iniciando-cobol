@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * COPY      : VENDAREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo transacional
+      * SALES-TRANS, uma linha por venda do dia, processado em lote
+      * pelo PROGCOB09.
+      *----------------------------------------------------------------*
+       01  VENDA-REG.
+           03  VEN-NUMERO                 PIC 9(06).
+           03  VEN-VENDEDOR                PIC X(05).
+           03  VEN-VALOR                  PIC 9(06)V99.
