@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * COPY      : SITEPARM
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro unico do arquivo SITE-PARM,
+      * parametro de instalacao lido na abertura dos programas que
+      * hoje fixam SPECIAL-NAMES DECIMAL-POINT IS COMMA (PROGCOB04,
+      * PROGCOB06, PROGCOB07, PROGCOB08 e PROGCOB09), para que a saida
+      * editada possa ser ajustada para o padrao americano sem
+      * recompilar o programa.
+      *----------------------------------------------------------------*
+       01  SITE-PARM-REG.
+           03  PARM-DECIMAL-CHAR          PIC X(01)     VALUE 'C'.
+               88  PARM-DECIMAL-VIRGULA                  VALUE 'C'.
+               88  PARM-DECIMAL-PONTO                    VALUE 'P'.
+           03  FILLER                     PIC X(79).
