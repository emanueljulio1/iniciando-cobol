@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * COPY      : DRIVELOG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do DRIVER-LOG, uma linha por
+      * programa executado pelo PROGCOB01, na ordem em que rodou.
+      *----------------------------------------------------------------*
+       01  DRIVER-LOG-REG.
+           03  DRV-DATA                   PIC 9(08).
+           03  DRV-HORA                   PIC 9(06).
+           03  DRV-SEQUENCIA              PIC 9(02).
+           03  DRV-PROGRAMA               PIC X(10).
