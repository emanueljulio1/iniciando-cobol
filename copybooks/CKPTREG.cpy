@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY      : CKPTREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro unico do arquivo de checkpoint
+      * do PROGCOB09, com a posicao do ultimo registro processado e
+      * os totais acumulados naquele ponto, usado para retomar o
+      * processamento apos uma interrupcao sem reprocessar tudo.
+      *----------------------------------------------------------------*
+       01  CHECKPOINT-REG.
+           03  CKP-ULT-REGISTRO           PIC 9(06).
+           03  CKP-ACUM                   PIC 9(09)V99.
+           03  CKP-QT                     PIC 9(06).
