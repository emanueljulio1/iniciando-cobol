@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * COPY      : PERMIREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro do arquivo indexado PERMISSION-
+      * FILE, matriz de permissoes chave NIVEL+ACAO, que substitui o
+      * antigo IF ADM / IF USER fixo e ja comporta o terceiro nivel
+      * SUPERVISOR.
+      *----------------------------------------------------------------*
+       01  PERMISSAO-REG.
+           03  PRM-CHAVE.
+               05  PRM-NIVEL              PIC 9(02).
+               05  PRM-ACAO                PIC X(10).
+           03  PRM-PERMITIDO              PIC X(01).
+               88  PRM-ACAO-LIBERADA                   VALUE 'S'.
