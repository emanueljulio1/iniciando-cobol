@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * COPY      : FATUREG
+      * AUTHOR    : EMANUEL
+      * DATA      : 01.02.2023
+      *----------------------------------------------------------------*
+      * OBJETIVO  : Layout do registro de saida do INVOICE-REPORT e,
+      * ao mesmo tempo, do extrato FREIGHT-COMPUTED gravado pelo
+      * PROGCOB06 para cada pedido faturado, usado depois pelo
+      * PROGCOB11 na conciliacao com a fatura da transportadora.
+      *----------------------------------------------------------------*
+       01  FATURA-REG.
+           03  FAT-NUMERO                 PIC 9(06).
+           03  FAT-PRODUTO                PIC X(20).
+           03  FAT-UF                     PIC X(02).
+           03  FAT-VALOR                  PIC 9(06)V99.
+           03  FAT-PESO                   PIC 9(04)V999.
+           03  FAT-FRETE                  PIC 9(06)V99.
